@@ -0,0 +1,87 @@
+      $SET LINKCOUNT"64" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PANDAUCV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRUEFDAT   ASSIGN TO "PANEBEST.IDX"
+                             ORGANIZATION RECORD SEQUENTIAL.
+           SELECT DAUER      ASSIGN TO DISK "PANEBEST.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY DA-KEY
+                             FILE STATUS WF-STATUS.
+           SELECT ODAUER     ASSIGN TO "OLDDAU.DAT"
+                             ORGANIZATION INDEXED  ACCESS DYNAMIC
+                             RECORD KEY ODA-KEY
+                             FILE STATUS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PANDAU.CPY.
+      ******************************************************************
+       FD  PRUEFDAT                    LABEL RECORD STANDARD.
+       01  PRF-SATZ                    PIC X(256).
+      ********************************************* Dauerbestellungen *
+       FD  ODAUER       external       LABEL RECORD STANDARD.
+       01  ODA-SATZ.
+           03  ODA-KEY.
+               05 ODA-KTONR            PIC 9(6)       COMP.
+               05 ODA-ARNUM            PIC 9(4)       COMP.
+           03  ODA-BEZ                 PIC X(25).
+           03  ODA-ANZ                 PIC S9(5)      COMP   OCCURS 27.
+           03  ODA-DAT                 PIC 9(8)       COMP   OCCURS 3.
+           03  ODA-GRM.
+               05 ODA-GRP              PIC 99         COMP-X.
+               05 ODA-SON              PIC 99         COMP.
+               05 ODA-MEH              PIC 99         COMP.
+               05 ODA-NK               PIC 99         COMP.
+               05 ODA-TB               PIC 99         COMP.
+           03  ODA-FART                PIC 99         COMP.
+           03  ODA-TOUR                PIC 99         COMP.
+           03  ODA-SUB                 PIC 9999       COMP.
+           03  ODA-EAN                 PIC 99         COMP.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY "WHCREG.CPY".
+       COPY PANEXT.CPY.
+       DECLARATIVES.
+       DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON ODAUER.
+       A.  CALL "CADECL" USING "olddau.dat  " WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      *****************************************************************
+      *  Konvertierung PANEBEST.DAT wg. Saisonpause (DA-SUSPAB/-BIS) - <-
+      *  analog PANDECV.CBL (Debitoren), Pruefung ueber Satzlaenge in <-
+      *  PANEBEST.IDX Byte 57/58.                                     <-
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           OPEN INPUT PRUEFDAT.
+           READ PRUEFDAT NEXT AT END GO Z.
+           CLOSE PRUEFDAT.
+           IF PRF-SATZ(57:2) = x"00B0" GO Z.
+           CALL "CBL_COPY_FILE" USING "PANEBEST.DAT " "OLDDAU.DAT ".
+           IF RETURN-CODE not = 0 STOP RUN.
+           CALL "CBL_COPY_FILE" USING "PANEBEST.IDX " "OLDDAU.IDX ".
+           IF RETURN-CODE not = 0 STOP RUN.
+       I.  OPEN INPUT ODAUER.
+           IF WF-STATUS = "35" GO Z.
+           DELETE FILE DAUER.
+           OPEN I-O DAUER.
+           MOVE LOW-VALUES TO ODA-SATZ.
+           START ODAUER KEY NOT < ODA-KEY INVALID GO M.
+       K.  READ ODAUER NEXT IGNORE LOCK AT END GO M.
+           MOVE ODA-SATZ TO DA-SATZ.
+           MOVE 0 TO DA-SUSPAB DA-SUSPBIS.
+           WRITE DA-SATZ INVALID GO K.
+           DISPLAY DA-KTONR AT 0543 " " DA-BEZ(1:25).
+           GO K.
+       M.  CLOSE ODAUER.
+           DELETE FILE ODAUER.
+           CLOSE DAUER.
+           DISPLAY "Dauerbest.-Konvertierung beendet!" AT 2001.
+       Z.  EXIT PROGRAM.
