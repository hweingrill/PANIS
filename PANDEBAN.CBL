@@ -12,12 +12,31 @@
            COPY PANSEFAK.CPY.
            COPY PANSELFS.CPY.
            COPY PANSEDAU.CPY.
+           SELECT KDHIST     ASSIGN TO "KDHIST.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY PANDEBI.CPY.
        COPY PANDAU.CPY.
        COPY PANFAKT.CPY.
        COPY PANLIEF.CPY.
+      ************************************** Kundenstamm-Aenderungslog *
+       FD  KDHIST                      LABEL RECORD STANDARD.
+       01  KH-SATZ.
+           03  KH-DATUM                PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  KH-ZEIT                 PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  KH-KTONR                PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  KH-FELD                 PIC X(12).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  KH-ALT                  PIC S9(8)V9.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  KH-NEU                  PIC S9(8)V9.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  KH-BEDIEN               PIC X(13).
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -38,6 +57,14 @@
            03  WD-KTO                  PIC ZZ.ZZ9,9.
            03  WK-ANR                  PIC 9         VALUE ZERO.
            03  WH-DEKEY                PIC X(6).
+           03  WG-RETMAX               PIC 999V9     COMP VALUE 50,0.
+           03  WG-RABMAX               PIC S99V9     COMP VALUE 30,0.
+           03  WA-RAB                  PIC S99V9     COMP.
+           03  WA-RET                  PIC 999V9     COMP.
+           03  WA-PRDAT                PIC 9(8)      COMP.
+           03  WA-KOND                 PIC 9.
+           03  WA-KTOART               PIC 9.
+           03  WM-HOPEN                PIC 9         COMP VALUE ZERO.
       *---------------------------------> -GRP, -RAB, -MEH, -NK, -TB <-
            03  WF-GRM.
                05 WF-GRP               PIC 99         COMP-X.
@@ -73,6 +100,11 @@
            03  WM-MERKER               PIC 9       COMP   VALUE ZERO.
                       88 ANLAGE   VALUE 1 3.   88  AEND   VALUE 0 2 3.
            03  WD-X                    PIC X.
+      *-------------------------------> Sortimentsbeschraenkung PANBS <-
+           03  WH-SORTJN               PIC X       VALUE "N".
+               88  WH-SORTJA           VALUE "J".
+           03  WH-ASLOT                PIC 99      COMP.
+           03  WD-ASLOT                PIC Z9.
        COPY PANEXT.CPY.
        DECLARATIVES.
        DECL-D SECTION.         USE AFTER ERROR PROCEDURE ON DEBITOR.
@@ -134,8 +166,12 @@
                GO C.
            ADD 1 WH-WERT GIVING WH-NUM WH-WERT.
        M.  MOVE 0 TO WM-MERKER.
-           IF WH-NUM = 0 CALL "PANANZ" USING "10DEBSUCH" WH-CREG
-               CANCEL "PANANZ".
+           IF WH-NUM = 0 AND WV-MCODE(1:1) = "T"
+               CALL "PANANZ" USING "15DEBSUCH" WH-CREG
+               CANCEL "PANANZ"
+           ELSE
+               IF WH-NUM = 0 CALL "PANANZ" USING "10DEBSUCH" WH-CREG
+                   CANCEL "PANANZ".
            IF WH-NUM = 0 GO C.
            MULTIPLY WH-WERT BY 10 GIVING WH-NUM.
            ADD 2 WH-NUM GIVING DE-KTONR.
@@ -155,7 +191,12 @@
        Z.  EXIT.
       *****************************************************************
        DEB-ANL SECTION.
-       A.  ADD 202 VDU-ECK GIVING VDU-REL.
+       A.  MOVE DE-RAB    TO WA-RAB.
+           MOVE DE-RET    TO WA-RET.
+           MOVE DE-PRDAT  TO WA-PRDAT.
+           MOVE DE-KOND   TO WA-KOND.
+           MOVE DE-KTOART TO WA-KTOART.
+           ADD 202 VDU-ECK GIVING VDU-REL.
            DISPLAY "Konto-Nr.: " AT VDU-REL.
            COMPUTE WH-WERT = DE-KTONR / 10.
            MOVE WH-WERT TO WD-KTO.
@@ -359,6 +400,11 @@
            IF WOLI GO H.
            MOVE WH-WERT TO DE-RET WD-PZ.
            DISPLAY WD-PZ with highlight AT VDU-LP "%".
+           IF DE-RET > WG-RETMAX
+               MOVE WG-RETMAX TO WD-PROZ
+               DISPLAY "Achtung: Retourwarenprozentsatz ueber "
+                   WD-PROZ "% - bitte pruefen!" with blink AT 2401
+               PERFORM WEITER.
        J.  DISPLAY "<esc>= Abbruch, <>= zur�ck" AT 2301.
            DISPLAY "Retourwarenbonusbasis" AT 2401.
            MOVE DE-RBASIS TO WH-WERT.
@@ -417,6 +463,12 @@
            IF NOT RET GO O.
            MOVE WH-WERT TO DE-RAB WD-PROZ.
            DISPLAY WD-PROZ with highlight AT VDU-LP.
+           IF DE-RAB > WG-RABMAX
+               MOVE WG-RABMAX TO WD-PROZ
+               DISPLAY "Achtung: Rabattsatz ueber "
+                   WD-PROZ "% - bitte pruefen!" with blink AT 2401
+               PERFORM WEITER
+               MOVE DE-RAB TO WD-PROZ.
        P.  MOVE DE-EAN TO WH-WERT.
            PERFORM BEDTX.
            DISPLAY "0= keine, 1= Betriebs-EAN, 2= Barcode, 3= nur Fremda
@@ -517,7 +569,8 @@
            IF NOT RET GO X.
            MOVE 99 TO DE-ANLMERK.
            IF ANLAGE WRITE DE-SATZ GO Z.
-           IF AEND REWRITE DE-SATZ.
+           IF AEND REWRITE DE-SATZ
+               PERFORM KDHIST-LOG.
            PERFORM UPDAT.
            GO Z.
        Y.  DISPLAY "Wirklich l�schen? <ret>= Abbruch, <Entf>= l�schen"
@@ -529,6 +582,56 @@
            DISPLAY "gel�scht!" AT 2401.
            PERFORM WEITER.
        Z.  EXIT.
+      ************************************** Kundenstamm-Aenderungslog *
+       KDHIST-LOG SECTION.
+       A.  IF DE-RAB = WA-RAB AND DE-RET = WA-RET
+               AND DE-PRDAT = WA-PRDAT AND DE-KOND = WA-KOND
+               AND DE-KTOART = WA-KTOART GO Z.
+           DISPLAY "Bediener-Kurzz.: " AT 2401.
+           MOVE SPACE TO WV-MCODE.
+           MOVE 0 TO WH-NUM.
+           CALL "CAUP" USING "1003134010" WH-CREG.
+           MOVE WV-MCODE TO KH-BEDIEN.
+           IF DE-RAB NOT = WA-RAB
+               MOVE "Rabatt%     " TO KH-FELD
+               MOVE WA-RAB TO KH-ALT
+               MOVE DE-RAB TO KH-NEU
+               PERFORM KDHIST-SCHREIB.
+           IF DE-RET NOT = WA-RET
+               MOVE "Retour%     " TO KH-FELD
+               MOVE WA-RET TO KH-ALT
+               MOVE DE-RET TO KH-NEU
+               PERFORM KDHIST-SCHREIB.
+           IF DE-PRDAT NOT = WA-PRDAT
+               MOVE "Preisdatum  " TO KH-FELD
+               MOVE WA-PRDAT TO KH-ALT
+               MOVE DE-PRDAT TO KH-NEU
+               PERFORM KDHIST-SCHREIB.
+           IF DE-KOND NOT = WA-KOND
+               MOVE "Zahl.Kond.  " TO KH-FELD
+               MOVE WA-KOND TO KH-ALT
+               MOVE DE-KOND TO KH-NEU
+               PERFORM KDHIST-SCHREIB.
+           IF DE-KTOART NOT = WA-KTOART
+               MOVE "Kontogruppe " TO KH-FELD
+               MOVE WA-KTOART TO KH-ALT
+               MOVE DE-KTOART TO KH-NEU
+               PERFORM KDHIST-SCHREIB.
+       Z.  EXIT.
+       KDHIST-OPEN SECTION.
+       A.  IF WM-HOPEN = 1 GO Z.
+           MOVE 1 TO WM-HOPEN.
+           OPEN INPUT KDHIST.
+           IF WF-STATUS = "35" CONTINUE ELSE CLOSE KDHIST.
+           OPEN EXTEND KDHIST.
+       Z.  EXIT.
+       KDHIST-SCHREIB SECTION.
+       A.  PERFORM KDHIST-OPEN.
+           ACCEPT KH-DATUM FROM DATE.
+           ACCEPT KH-ZEIT FROM TIME.
+           MOVE DE-KTONR TO KH-KTONR.
+           WRITE KH-SATZ.
+       Z.  EXIT.
       ******************************************************************
        PRFZ SECTION.
        B.  ADD WR-EAN(2) WR-EAN(4) WR-EAN(6) WR-EAN(8) WR-EAN(10)
@@ -605,8 +708,76 @@
                WHEN AUF GO D
                WHEN RET MOVE WT-TX TO DE-ANMERK
                    DISPLAY DE-ANMERK with highlight AT VDU-LP
-                   GO Z
+                   GO F
                WHEN OTHER GO E.
+       F.  DISPLAY "<esc>= Abbruch, < >= zur�ck" AT 2301.
+           DISPLAY "Saisonpause ab (Dauerbestellung ausgesetzt)"
+               AT 2401.
+           MOVE DE-SUSPAB TO WZ-DATUM WH-WERT.
+           ADD 1313 VDU-ECK GIVING VDU-LP.
+           IF DE-SUSPAB = 0 DISPLAY "         " AT VDU-LP
+               ELSE DISPLAY VDU-DATUM with highlight AT VDU-LP.
+           CALL "CAUP" USING "1109156006" WH-CREG.
+           EVALUATE TRUE
+               WHEN ESC GO Z
+               WHEN WOLI
+               WHEN AUF GO E
+               WHEN RET NEXT SENTENCE
+               WHEN OTHER GO F.
+           MOVE WZ-DATUM TO DE-SUSPAB.
+           IF DE-SUSPAB = 0 DISPLAY "         " AT VDU-LP
+               ELSE DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       G.  DISPLAY "<esc>= Abbruch, < >= zur�ck" AT 2301.
+           DISPLAY "Saisonpause bis / Wiederaufnahme am" AT 2401.
+           MOVE DE-SUSPBIS TO WZ-DATUM WH-WERT.
+           ADD 1340 VDU-ECK GIVING VDU-LP.
+           IF DE-SUSPBIS = 0 DISPLAY "         " AT VDU-LP
+               ELSE DISPLAY VDU-DATUM with highlight AT VDU-LP.
+           CALL "CAUP" USING "1109156006" WH-CREG.
+           EVALUATE TRUE
+               WHEN ESC GO Z
+               WHEN WOLI
+               WHEN AUF GO F
+               WHEN RET NEXT SENTENCE
+               WHEN OTHER GO G.
+           MOVE WZ-DATUM TO DE-SUSPBIS.
+           IF DE-SUSPBIS = 0 DISPLAY "         " AT VDU-LP
+               ELSE DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       H.  DISPLAY "<esc>= Abbruch, < >= zurueck" AT 2301.
+           DISPLAY "Sortiment auf Artikelliste beschraenkt (J/N) ?"
+               AT 2401.
+           MOVE "N" TO WH-SORTJN.
+           IF DE-SORTEIN MOVE "J" TO WH-SORTJN.
+           ACCEPT WH-SORTJN AT 2448.
+           IF NOT WH-SORTJA MOVE 0 TO DE-SORTAN GO Z.
+           SET DE-SORTEIN TO TRUE.
+           ADD 1413 VDU-ECK GIVING VDU-LP.
+           DISPLAY WH-SORTJN with highlight AT VDU-LP.
+           MOVE 1 TO WH-ASLOT.
+       I.  ADD 1503 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Sortiment Pos.:" AT VDU-LP.
+           ADD 16 TO VDU-LP.
+           MOVE WH-ASLOT TO WD-ASLOT.
+           DISPLAY WD-ASLOT with highlight AT VDU-LP.
+           ADD 1603 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Artikel-Nr.:" AT VDU-LP.
+           ADD 13 TO VDU-LP.
+           MOVE DE-ARTLISTE(WH-ASLOT) TO WD-ART.
+           DISPLAY WD-ART with highlight AT VDU-LP.
+           DISPLAY "< >= vor, < >= zurueck, <ret>= aendern, <esc>= En
+      -        "de" AT 2301.
+           CALL "CAUP" USING "0023630000" WH-CREG.
+           IF AUF; IF WH-ASLOT < 20 ADD 1 TO WH-ASLOT GO I.
+           IF AB; IF WH-ASLOT > 1 SUBTRACT 1 FROM WH-ASLOT GO I.
+           IF ESC GO Z.
+           IF NOT RET GO I.
+       J.  DISPLAY "neue Artikel-Nr. (0 = frei):" AT 2401.
+           MOVE 0 TO WH-NUM.
+           ACCEPT WH-NUM AT 2430.
+           MOVE WH-NUM TO DE-ARTLISTE(WH-ASLOT).
+           MOVE DE-ARTLISTE(WH-ASLOT) TO WD-ART.
+           DISPLAY WD-ART with highlight AT VDU-LP.
+           GO I.
        Z.  EXIT.
       ********************************************************* update *
        UPDAT SECTION.
@@ -631,6 +802,8 @@
            MOVE DE-TOUR TO DA-TOUR.
            MOVE DE-SUB TO DA-SUB.
            MOVE DE-EAN TO DA-EAN.
+           MOVE DE-SUSPAB TO DA-SUSPAB.
+           MOVE DE-SUSPBIS TO DA-SUSPBIS.
            MOVE DA-GRM TO WF-GRM.
            MOVE DE-STATIS TO WF-SON.
            MOVE WF-GRM TO DA-GRM.
