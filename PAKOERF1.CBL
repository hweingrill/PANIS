@@ -14,6 +14,14 @@
        COPY PARSEREZ.CPY.
        COPY PAKSESRE.CPY.
        COPY PARSELFT.CPY.
+           SELECT BUCHSATZ  ASSIGN WN-BUCH
+                           ORGANIZATION RELATIVE, ACCESS DYNAMIC
+                           RELATIVE KEY WH-BUKEY
+                           FILE STATUS WF-STATUS.
+           SELECT BUCHPROT  ASSIGN WN-BPROT
+                           ORGANIZATION RELATIVE, ACCESS DYNAMIC
+                           RELATIVE KEY WH-BPKEY
+                           FILE STATUS WF-STATUS.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -24,6 +32,8 @@
        COPY PAKFDWAG.CPY.
        COPY PAKFDSRE.CPY.
        COPY PARFDLFT.CPY.
+       COPY PAKOBUCH.CPY.
+       COPY PAKOBUPR.CPY.
       ******************************************************************
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ.
@@ -164,6 +174,23 @@
                05 WH-BK                PIC 9.
                05 WH-RART              PIC 9.
            03  WH-ZEIT                 PIC 9(8).
+      *--------------------------------> Buchungsschnittstelle (Raten) <-
+           03  WN-BUCH                 PIC X(12)  VALUE "PAKOBUCH.DAT".
+           03  WH-BUKEY                PIC 9(5)      COMP.
+           03  WH-RATJN                PIC X          VALUE "N".
+               88  WH-RATJA            VALUE "J".
+           03  WH-RATANZ               PIC 99        COMP.
+           03  WH-RATINT               PIC 999       COMP.
+           03  WH-BUI                  PIC 9(8)      COMP.
+           03  WN-BPROT                PIC X(12)  VALUE "PAKOBUPR.DAT".
+           03  WH-BPKEY                PIC 9(5)      COMP.
+           03  WH-BPABGL               PIC 9(5)      COMP.
+           03  WH-BPOFFEN              PIC 9(5)      COMP.
+           03  WH-BPDIFF               PIC 9(5)      COMP.
+           03  WH-BULETZT              PIC 9(5)      COMP.
+           03  WH-BURI                 PIC 9(5)      COMP.
+           03  WH-FWJN                 PIC X          VALUE "N".
+               88  WH-FWJA             VALUE "J".
       *--------------------------------------> Datenfelder fuer DFUE <-
        01  WH-DFU.
            03  WK-RTS                  PIC X       VALUE HIGH-VALUE.
@@ -207,6 +234,10 @@
        A.  CALL "CADECL" USING "PAKSRKOP.DAT" WH-CREG.
        DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
        A.  CALL "CADECL" USING "1DRUCKER    " WH-CREG.
+       DECL-B SECTION.         USE AFTER ERROR PROCEDURE ON BUCHSATZ.
+       A.  CALL "CADECL" USING "PAKOBUCH.DAT" WH-CREG.
+       DECL-U SECTION.         USE AFTER ERROR PROCEDURE ON BUCHPROT.
+       A.  CALL "CADECL" USING "PAKOBUPR.DAT" WH-CREG.
        EXIT.
        END DECLARATIVES.
       *****************************************************************
@@ -216,7 +247,8 @@
            EVALUATE WL-CA
                WHEN 10 PERFORM VERWIEG
                WHEN 20                         *> normales buchen
-               WHEN 30 PERFORM BUCHEN.         *> Scheinrechnungserf.
+               WHEN 30 PERFORM BUCHEN          *> Scheinrechnungserf.
+               WHEN 31 PERFORM BUCHPROT-ABGL.  *> Buch./Prot.-Abgleich
            MOVE WH-CREG TO WL-CREG.
        Z.  EXIT PROGRAM.
       *****************************************************************
@@ -335,6 +367,8 @@
            PERFORM INIT-BZ.
            DISPLAY ALL SPACES with size 50 at 2501.
            OPEN I-O SREKOPF.
+           IF WL-CA = 30 OPEN I-O BUCHSATZ
+                         OPEN I-O BUCHPROT.
        C.  CALL "CAUP" USING "06KOPF" WH-CREG.
            PERFORM P-PRUEF.
            IF ESC GO W.
@@ -430,11 +464,198 @@
            PERFORM BUCH-ZEIL.
            IF LB-SYM = 3 GO E.                  *> keine Preisbuchungen
            IF ESC GO E.
+           IF WL-CA = 22 SET LB-ENTNAHME TO TRUE
+               INSPECT LB-TX TALLYING WI FOR LEADING SPACE
+               IF WI NOT < 5 MOVE "ENTN " TO LB-TX(1:5).
+           IF WL-CA = 23 SET LB-GUTSCHRIFT TO TRUE
+               IF LB-BET > 0 COMPUTE LB-BET = LB-BET * -1 end-if
+               INSPECT LB-TX TALLYING WI FOR LEADING SPACE
+               IF WI NOT < 8 MOVE "GUTSCHR " TO LB-TX(1:8).
            PERFORM LB-WRITE.
+           IF WL-CA = 30 PERFORM BUCHSATZ-SCHREIB.
            GO E.
        W.  CLOSE SREKOPF.
+           IF WL-CA = 30 CLOSE BUCHSATZ
+                         CLOSE BUCHPROT.
            MOVE 9 TO WH-PG.
        Z.  EXIT.
+      **************************************** Buchungszeile speichern *
+       LB-WRITE SECTION.
+       A.  PERFORM VARYING WS-BUCH FROM 118 BY -1 UNTIL WS-BUCH = 68
+               OR LB-SATZ(WS-BUCH:1) NOT = SPACE CONTINUE.
+           MOVE LB-SATZ TO WH-BZSATZ.
+           MOVE LB-KEY TO WH-BKEY.
+           MOVE 253 TO LB-LFD.
+           START LAGERBZ KEY < LB-KEY INVALID
+               MOVE 1 TO WH-LFD GO E.
+       C.  READ LAGERBZ PREVIOUS WITH NO LOCK AT END
+               MOVE 1 TO WH-LFD GO E.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           ADD 1 LB-LFD TO WH-LFD.
+           IF LB-KTONR NOT = WH-KTONR OR LB-BUDAT NOT = WH-BUDAT
+               MOVE 1 TO WH-LFD.
+       E.  MOVE WH-BZSATZ TO LB-SATZ.
+           MOVE WH-BKEY TO LB-KEY.
+           MOVE WS-BUCH TO WZ-BUCH.
+           ADD 1 TO WH-JS.
+           MOVE WH-JS TO LB-SEITE.
+           WRITE LB-SATZ.
+       Z.  EXIT.
+      **************************** Satz 1 (Sperre/Lfd.) bereitstellen *
+       BUCHSATZ-INIT SECTION.
+       A.  MOVE 1 TO WH-BUKEY.
+           READ BUCHSATZ INVALID
+               INITIALIZE BU-INHALT
+               MOVE 1 TO BU-LREC
+               MOVE WH-DATUM TO BU-VONDAT BU-BISDAT
+               WRITE BU-SATZ.
+           IF ZUGRIF PERFORM BESETZT GO A.
+       Z.  EXIT.
+      *********** Eingangsrechnung an Buchungsschnittstelle melden *
+       BUCHSATZ-SCHREIB SECTION.
+       A.  PERFORM BUCHSATZ-INIT.
+           ADD 1 TO BU-LREC.
+           REWRITE BU-SATZ.
+           MOVE BU-LREC TO WH-BUKEY.
+           INITIALIZE BU-INH2.
+           MOVE WH-BUKEY TO BU-RELKEY.
+           MOVE 1 TO BU-FNR.
+           MOVE LB-LIEFER TO BU-KTONR BU-GEGKTO.
+           MOVE LB-BELDAT TO BU-BELDAT BU-VALDAT.
+      *--------------------------------------------------------------
+      *    BU-BUDAT ist nur 5-stellig (keine vollstaendige CJJMMTT -
+      *    Periode wie sonst im Haus ueblich) und in dieser Schnitt-
+      *    stelle nirgends dokumentiert - bleibt daher bewusst auf 0,
+      *    statt eine Kodierung zu raten.
+      *--------------------------------------------------------------
+           MOVE LB-SYM        TO BU-SYM.
+           MOVE LB-BELNR      TO BU-BELNR BU-EVINR.
+           MOVE LB-KSTNR      TO BU-KST.
+           MOVE LB-TX         TO BU-BUTEXT.
+           MOVE LB-BET        TO BU-BUBETRAG.
+           IF LB-BET < 0 MOVE 2 TO BU-SHKZ
+                    ELSE MOVE 1 TO BU-SHKZ.
+           MOVE 0 TO BU-ZUSTAND.
+      *--------------------------------------------------> Ratenplan <-
+           MOVE "N" TO WH-RATJN.
+           DISPLAY "Ratenzahlung vereinbart (J/N) ?" AT 2301.
+           ACCEPT WH-RATJN AT 2333.
+           IF WH-RATJA
+               DISPLAY "Anzahl Raten   (01-99) :" AT 2401
+               MOVE 1 TO WH-RATANZ
+               ACCEPT WH-RATANZ AT 2426
+               DISPLAY "Ratenintervall in Tagen:" AT 2501
+               MOVE 30 TO WH-RATINT
+               ACCEPT WH-RATINT AT 2526
+               IF WH-RATANZ = 0 MOVE 1 TO WH-RATANZ
+               MOVE WH-RATANZ   TO BU-RATANZ
+               MOVE WH-RATINT   TO BU-RATINT
+               MOVE LB-BET      TO BU-RATRBETR
+               COMPUTE BU-RATTEIL ROUNDED = LB-BET / WH-RATANZ
+               MOVE WH-DATUM    TO BU-RATANZDAT
+               COMPUTE WH-BUI = FUNCTION INTEGER-OF-DATE(WH-DATUM)
+               ADD WH-RATINT TO WH-BUI
+               COMPUTE BU-RAT1DAT = FUNCTION DATE-OF-INTEGER(WH-BUI)
+           END-IF.
+      *-------------------------------------------> Fremdwaehrung <-
+           MOVE 0 TO BU-FW-KZ BU-FW-KURS BU-FW-BETRAG BU-FW-SKONTO.
+           MOVE "N" TO WH-FWJN.
+           DISPLAY "Rechnung in Fremdwaehrung (J/N) ?" AT 2301.
+           ACCEPT WH-FWJN AT 2336.
+           IF WH-FWJA
+               DISPLAY "Waehrungskennzeichen   (1-9) :" AT 2401
+               ACCEPT BU-FW-KZ AT 2433
+               DISPLAY "Kurs (EUR je Fremdwaehrung)  :" AT 2501
+               ACCEPT BU-FW-KURS AT 2533
+               DISPLAY "Skonto in Fremdwaehrung      :" AT 2401
+               ACCEPT BU-FW-SKONTO AT 2433
+               IF BU-FW-KURS NOT = 0
+                   COMPUTE BU-FW-BETRAG ROUNDED = LB-BET / BU-FW-KURS
+           END-IF.
+           WRITE BU-SATZ INVALID
+               DISPLAY "Fehler beim Schreiben BUCHSATZ !" AT 2301
+               PERFORM WEITER.
+      *-----------------------------------> Protokollsatz mitschreiben <-
+           PERFORM BUCHPROT-INIT.
+           MOVE BU-RELKEY TO WH-BPKEY.
+           INITIALIZE BP-INH2.
+           MOVE BU-RELKEY     TO BP-RELKEY.
+           MOVE BU-FNR        TO BP-FNR.
+           MOVE BU-KTONR      TO BP-KTONR.
+           MOVE BU-GEGKTO     TO BP-GEGKTO.
+           MOVE BU-BELDAT     TO BP-BELDAT.
+           MOVE BU-VALDAT     TO BP-VALDAT.
+           MOVE BU-SYM        TO BP-SYM.
+           MOVE BU-BELNR      TO BP-BELNR.
+           MOVE BU-EVINR      TO BP-EVINR.
+           MOVE BU-KST        TO BP-KST.
+           MOVE BU-BUTEXT     TO BP-BUTEXT.
+           MOVE BU-BUBETRAG   TO BP-BUBETRAG.
+           MOVE BU-SHKZ       TO BP-SHKZ.
+           MOVE BU-RATANZ     TO BP-RATANZ.
+           MOVE BU-RATINT     TO BP-RATINT.
+           MOVE BU-RATRBETR   TO BP-RATRBETR.
+           MOVE BU-RATTEIL    TO BP-RATTEIL.
+           MOVE BU-RATANZDAT  TO BP-RATANZDAT.
+           MOVE BU-RAT1DAT    TO BP-RAT1DAT.
+           MOVE BU-FW-KZ      TO BP-FW-KZ.
+           MOVE BU-FW-KURS    TO BP-FW-KURS.
+           MOVE BU-FW-BETRAG  TO BP-FW-BETRAG.
+           MOVE BU-FW-SKONTO  TO BP-FW-SKONTO.
+           MOVE 0 TO BP-ZUSTAND.
+           WRITE BP-SATZ INVALID
+               DISPLAY "Fehler beim Schreiben BUCHPROT !" AT 2301
+               PERFORM WEITER.
+           MOVE 1 TO WH-BUKEY.
+       B.  READ BUCHSATZ.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           MOVE WH-DATUM TO BU-BISDAT.
+           REWRITE BU-SATZ.
+       Z.  EXIT.
+      ************************** Satz 1 (Sperre/Lfd.) BUCHPROT bereit. *
+       BUCHPROT-INIT SECTION.
+       A.  MOVE 1 TO WH-BPKEY.
+           READ BUCHPROT INVALID
+               INITIALIZE BP-INHALT
+               MOVE 1 TO BP-LREC
+               MOVE WH-DATUM TO BP-VONDAT BP-BISDAT
+               WRITE BP-SATZ.
+           IF ZUGRIF PERFORM BESETZT GO A.
+       Z.  EXIT.
+      ************ Buchungsschnittstelle gegen Protokoll abgleichen *
+       BUCHPROT-ABGL SECTION.
+       A.  MOVE 0 TO WH-BPABGL WH-BPOFFEN WH-BPDIFF.
+           OPEN I-O BUCHSATZ.
+           OPEN I-O BUCHPROT.
+           MOVE 1 TO WH-BUKEY.
+           READ BUCHSATZ INVALID GO W.
+           MOVE BU-LREC TO WH-BULETZT.
+           MOVE 1 TO WH-BURI.
+       B.  IF WH-BURI >= WH-BULETZT GO W.
+           ADD 1 TO WH-BURI.
+           MOVE WH-BURI TO WH-BUKEY.
+           READ BUCHSATZ INVALID GO B.
+           MOVE WH-BURI TO WH-BPKEY.
+           READ BUCHPROT INVALID
+               ADD 1 TO WH-BPOFFEN
+               GO B.
+           IF BP-BUBETRAG = BU-BUBETRAG
+               ADD 1 TO WH-BPABGL
+               SET BP-ABGEGLICHEN TO TRUE
+           ELSE
+               ADD 1 TO WH-BPDIFF
+               SET BP-DIFFERENZ TO TRUE.
+           REWRITE BP-SATZ.
+           GO B.
+       W.  DISPLAY "Abgeglichen:" AT 2301.
+           DISPLAY WH-BPABGL AT 2314.
+           DISPLAY "Offen:" AT 2320.
+           DISPLAY WH-BPOFFEN AT 2327.
+           DISPLAY "Differenzen:" AT 2333.
+           DISPLAY WH-BPDIFF AT 2346.
+           CLOSE BUCHSATZ.
+           CLOSE BUCHPROT.
+       Z.  EXIT.
       **************************************************** weiterlesen *
        ABZEIL SECTION.
        A.  PERFORM VARYING IX FROM 16 BY -1 UNTIL IX = 0
