@@ -35,6 +35,10 @@
                            ALTERNATE RECORD KEY OL-BKEY DUPLICATES
                            ALTERNATE RECORD KEY OL-CKEY DUPLICATES
                            FILE STATUS IS WF-STATUS.
+      *------------------------------------> Konvertierungs-Protokoll <-
+           SELECT KONVLOG  ASSIGN TO DISK "PARLGLOG.DAT"
+                           ORGANIZATION LINE SEQUENTIAL
+                           FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY "PANFDART.CPY".
@@ -144,6 +148,15 @@
                05 ol-SYM               PIC 99         COMP.
                05 ol-NTTO              PIC S9(5)V99   COMP.
                05 ol-TX                PIC X(15).
+      *------------------------------------> Konvertierungs-Protokoll <-
+       FD  KONVLOG.
+       01  KL-SATZ.
+           03  KL-DATUM                PIC 9(6).
+           03  KL-ZEIT                 PIC 9(6).
+           03  KL-TEXT                 PIC X(24).
+           03  KL-QUELLE               PIC ZZZZZ9.
+           03  KL-KONV                 PIC ZZZZZ9.
+           03  KL-VERW                 PIC ZZZZZ9.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -172,6 +185,11 @@
                05 WF-MEH               PIC 99         COMP.
                05 WF-NK                PIC 99         COMP.
                05 WF-TB                PIC 99         COMP.
+      *---------------------------------> Konvertierungs-Stueckzahlen <-
+           03  WH-QSATZ                PIC 9(6)       VALUE 0.
+           03  WH-KSATZ                PIC 9(6)       VALUE 0.
+           03  WH-VSATZ                PIC 9(6)       VALUE 0.
+           03  WH-KLTEXT               PIC X(24).
       *----------------------------------------------------------------*
        LINKAGE SECTION.
        01  WL-CALL                     PIC X(15).
@@ -229,20 +247,24 @@
            OPEN OUTPUT LAGARTIK.
            CLOSE LAGARTIK.
            OPEN I-O LAGARTIK.
-           MOVE 0 TO OL-NUM.
+           MOVE 0 TO OL-NUM WH-QSATZ WH-KSATZ WH-VSATZ.
            START OLDARTIK KEY NOT < OL-KEY INVALID GO X.
        C.  READ OLDARTIK NEXT AT END GO X.
            IF ZUGRIF GO C.
+           ADD 1 TO WH-QSATZ.
            DISPLAY OL-NUM AT 2020 " " OL-BEZ.
            INITIALIZE LG-SATZ.
            MOVE OL-SATZ TO LG-SATZ.
            MOVE 0 TO LG-GRP.
            PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 6
                MOVE OL-TAB(WX) TO LG-TAB(WX).
-           WRITE LG-SATZ INVALID GO C.
+           WRITE LG-SATZ INVALID ADD 1 TO WH-VSATZ GO C.
+           ADD 1 TO WH-KSATZ.
            GO C.
        X.  CLOSE OLDARTIK LAGARTIK.
            DELETE FILE OLDARTIK.
+           MOVE "OLDARTIK -> LAGARTIK" TO WH-KLTEXT.
+           PERFORM KONV-LOG.
        Z.  EXIT.
       ***************************************** neu Lagerbuchungsdatei *
        NEULGBUCH SECTION.
@@ -257,15 +279,37 @@
            OPEN OUTPUT LAGERBZ.
            CLOSE LAGERBZ.
            OPEN I-O LAGERBZ.
-           MOVE 0 TO OL-NUM.
+           MOVE 0 TO OL-NUM WH-QSATZ WH-KSATZ WH-VSATZ.
            START OLAGERBZ KEY NOT < OLB-KEY INVALID GO X.
        C.  READ OLAGERBZ NEXT AT END GO X.
            IF ZUGRIF GO C.
+           ADD 1 TO WH-QSATZ.
            MOVE OLB-SATZ TO LB-SATZ(2:).
            MOVE 0 TO LB-FNR.
            DISPLAY LB-KTONR AT 2020.
-           WRITE LB-SATZ INVALID GO C.
+           WRITE LB-SATZ INVALID ADD 1 TO WH-VSATZ GO C.
+           ADD 1 TO WH-KSATZ.
            GO C.
        X.  CLOSE OLAGERBZ LAGERBZ.
            DELETE FILE OLAGERBZ.
+           MOVE "OLAGERBZ -> LAGERBZ" TO WH-KLTEXT.
+           PERFORM KONV-LOG.
+       Z.  EXIT.
+      ******************************************** Konvertierungs-Log *
+       KONV-LOG SECTION.
+       A.  ACCEPT KL-DATUM FROM DATE.
+           ACCEPT KL-ZEIT FROM TIME.
+           MOVE WH-KLTEXT TO KL-TEXT.
+           MOVE WH-QSATZ TO KL-QUELLE.
+           MOVE WH-KSATZ TO KL-KONV.
+           MOVE WH-VSATZ TO KL-VERW.
+           OPEN EXTEND KONVLOG.
+           WRITE KL-SATZ.
+           CLOSE KONVLOG.
+           DISPLAY "gelesen: " AT 2220.
+           DISPLAY WH-QSATZ AT 2230.
+           DISPLAY "konvertiert: " AT 2320.
+           DISPLAY WH-KSATZ AT 2334.
+           DISPLAY "verworfen: " AT 2420.
+           DISPLAY WH-VSATZ AT 2432.
        Z.  EXIT.
