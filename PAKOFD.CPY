@@ -80,6 +80,9 @@
                05 LB-SEITE             PIC 9(7)      COMP.
            03  LB-SRECH.
                05 LB-SA                PIC 99        COMP.
+                  88 LB-KUNDE          VALUE 0.
+                  88 LB-ENTNAHME       VALUE 8.
+                  88 LB-GUTSCHRIFT     VALUE 9.
                05 LB-LIEFER            PIC 9(6)      COMP.
                05 LB-BELNR             PIC 9(7)      COMP.
                05 LB-BELDAT            PIC 9(8)      COMP.
