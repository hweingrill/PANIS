@@ -52,6 +52,11 @@
            03  WH-DRUNAM               PIC X(12)     VALUE   "LPT1:".
            03  WM-OPEN                 PIC 9         COMP   VALUE ZERO.
            03  WH-SIZE                 PIC 99        COMP   VALUE 63.
+      *---------------------------> Kulanzfrist f. r�ckdat. Abschlu� <-
+           03  WH-GRACE                PIC 99        COMP   VALUE 5.
+           03  WH-BACKJN                PIC X         VALUE "N".
+               88  WH-BACKJA           VALUE "J".
+           03  WA-DAT                  PIC 9(8)      COMP.
            03  WM-L                    PIC 99        COMP.
            03  WL                      PIC 99        COMP.
            03  WS                      PIC 99        COMP.
@@ -233,13 +238,29 @@
            DISPLAY VDU-DATUM with highlight AT VDU-LP.
        F.  MOVE WE-PER TO WC-DATUM.
            IF WZ-JAHR NOT = WC-TAG OR WZ-MONAT NOT = WC-MONAT
-               DISPLAY "Datumsfehler" with BLINK highlight AT 2401
-               PERFORM WEITER
-               MOVE KL-BUDAT TO WC-DATUM
-               PERFORM DATDREH
-               ADD 217 VDU-ECK GIVING VDU-LP
-               DISPLAY VDU-DATUM with highlight AT VDU-LP
-               GO E.
+      *--------------> Monatsgrenze: nur innerhalb der Kulanzfrist ok <-
+               COMPUTE WA-DAT = FUNCTION INTEGER-OF-DATE(WH-DATUM)
+                   - FUNCTION INTEGER-OF-DATE(WZ-DATUM)
+               IF WZ-DATUM > WH-DATUM OR WA-DAT > WH-GRACE
+                   DISPLAY "Datumsfehler" with BLINK highlight AT 2401
+                   PERFORM WEITER
+                   MOVE KL-BUDAT TO WC-DATUM
+                   PERFORM DATDREH
+                   ADD 217 VDU-ECK GIVING VDU-LP
+                   DISPLAY VDU-DATUM with highlight AT VDU-LP
+                   GO E
+               ELSE
+      *-------------------------> r�ckdat. Abschlu�: Best�tigung <-
+                   PERFORM BACKDAT-BEST
+                   IF NOT WH-BACKJA
+                       MOVE KL-BUDAT TO WC-DATUM
+                       PERFORM DATDREH
+                       ADD 217 VDU-ECK GIVING VDU-LP
+                       DISPLAY VDU-DATUM with highlight AT VDU-LP
+                       GO E
+                   END-IF
+               END-IF
+           END-IF.
            MOVE WZ-DATUM TO LB-BUDAT KL-BUDAT WS-DATUM.
            REWRITE KL-SATZ.
        K.  ADD 303 VDU-ECK GIVING VDU-LP.
@@ -272,6 +293,13 @@
            UNLOCK KONSLAG.
            UNLOCK LAGERBZ.
        Z.  EXIT.
+      **************** R�ckdatierten Abschlu� innerh. Kulanz best�tigen *
+       BACKDAT-BEST SECTION.
+       A.  MOVE "N" TO WH-BACKJN.
+           DISPLAY "R�ckdatierung best�tigen (J/N) ?" AT 2401.
+           ACCEPT WH-BACKJN AT 2446.
+           DISPLAY LOW-VALUE AT 2401.
+       Z.  EXIT.
       **************************************** Buchungszeile speichern *
        LB-WRITE SECTION.
        A.  PERFORM VARYING WS-BUCH FROM 118 BY -1 UNTIL WS-BUCH = 68
@@ -376,7 +404,7 @@
            MOVE "Journalsummen" TO DRA-BEZ.
            MOVE KL-JSUM TO DRA-BET.
            PERFORM DRUCK.
-      *    PERFORM GRUP-SUM.
+           PERFORM GRUP-SUM.
            MOVE 1 TO WH-KEY.
        S.  READ KONSLAG INVALID STOP RUN.
            IF ZUGRIF PERFORM BESETZT GO S.
