@@ -12,6 +12,7 @@
            COPY PANSEFAK.CPY.
            COPY PANSEKON.CPY.
            COPY PANSELFS.CPY.
+           COPY PANSETIK.CPY.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -20,6 +21,7 @@
        COPY PANKONS.CPY.
        COPY PANLIEF.CPY.
        COPY PANFAKT.CPY.
+       COPY PANFETIK.CPY.
       ******************************** P3800 = PRINTER **** PC = LPT1 *
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ.
@@ -87,7 +89,11 @@
            03  WD-MGC                  PIC ZZ9,99-.
            03  WD-MG                   PIC X(7).
            03  WD-POS                  PIC ZZ9.
+           03  WD-REST                 PIC ZZZZ9-.
            03  WH-MEH                  PIC 99         COMP.
+      *---------------------------------------------> Barcode Etikett <-
+           03  WH-EAN                  PIC 9(13).
+           03  WD-EANX REDEFINES WH-EAN PIC X(13).
       *----------------------------------------------> Command-Line <-
            03  RESULT                  PIC 99         COMP-X.
            03  FUNKT                   PIC 99         COMP-X VALUE 35.
@@ -177,6 +183,27 @@
                MOVE WD-ANZ TO WD-MENGE.
            MOVE WH-ANZ TO WH-WERT.
        Z.  EXIT.
+      ************************************* Etikett-EAN des Artikels *
+       EAN-PRUEF SECTION.
+       A.  MOVE LF-ARNUM TO ET-NUM.
+           MOVE "E" TO ET-SA.
+           READ ETIKETT IGNORE LOCK INVALID MOVE ZERO TO ET-EAN.
+           MOVE ET-EAN TO WH-EAN.
+       Z.  EXIT.
+      ****************************** Scan-Kontrolle Kommissionierung *
+       EAN-SCAN SECTION.
+       A.  PERFORM EAN-PRUEF.
+       C.  DISPLAY "Barcode scannen: " AT 2401.
+           MOVE SPACE TO WV-MCODE.
+           CALL "CAUP" USING "1003134010" WH-CREG.
+           IF ESC GO Z.
+           IF WV-MCODE NOT = WD-EANX
+               DISPLAY "falscher Artikel - bitte erneut scannen"
+                   with blink AT 2401
+               PERFORM WEITER
+               GO C.
+           DISPLAY "                                        " AT 2401.
+       Z.  EXIT.
       ************************************* Bildschirmkommissionierung *
        BSKOM SECTION.
        A.  IF WM-KO NOT = 3 GO Y.
@@ -276,14 +303,24 @@
            DISPLAY LF-BEZ with foreground-color 14 AT VDU-LP.
            ADD 26 TO VDU-LP.
            MOVE LF-GRM TO WF-GRM.
-       K.  MOVE LF-MENGE(1) TO WH-ANZ.
+       K.  PERFORM EAN-SCAN.
+           MOVE LF-MENGE(1) TO WH-ANZ.
            MOVE 30 TO VDU-P.
            PERFORM MG.
            ADD 1 WF-MEH GIVING WH-MEH.
            ADD 7 TO VDU-LP.
-           IF LF-STAT = 98
-               DISPLAY WT-MEH(WH-MEH) with highlight BLINK AT VDU-LP
-           ELSE DISPLAY WT-MEH(WH-MEH) with highlight AT VDU-LP.
+           EVALUATE LF-STAT
+               WHEN 98 DISPLAY WT-MEH(WH-MEH) with highlight BLINK
+                           AT VDU-LP
+               WHEN 97
+               WHEN 96 DISPLAY "nlf" with highlight BLINK AT VDU-LP
+                   ADD 4 TO VDU-LP
+                   MOVE LF-MENGE(2) TO WD-REST
+                   DISPLAY WD-REST with highlight BLINK AT VDU-LP
+               WHEN 95
+               WHEN 94 DISPLAY "STO" with highlight BLINK AT VDU-LP
+               WHEN OTHER DISPLAY WT-MEH(WH-MEH) with highlight
+                              AT VDU-LP.
            GO D.
        L.  IF VDU-L = 00 AND WL = 66 GO Y.
            IF VDU-L = 2 ADD 1 TO VDU-L
