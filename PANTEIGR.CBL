@@ -0,0 +1,136 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PANTEIGR.
+      ******************************************************************
+      *     Teiggruppen-Einsatz lt. Lieferscheinen eines Tages         *
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     pc.
+       OBJECT-COMPUTER.     pc.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PANSELFS.CPY.
+           COPY PANSEKON.CPY.
+           SELECT DRUCKER    ASSIGN TO PRINTER
+                             FILE STATUS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PANLIEF.CPY.
+       COPY "PANKONS.CPY".
+      ******************************************************************
+       FD  DRUCKER                     LABEL RECORD STANDARD.
+       01  DRA-SATZ.
+           03  FILLER                  PIC XXXX.
+           03  DRA-STR.
+               05 DRA-GRUPPE           PIC Z9.
+               05 FILLER               PIC X(4).
+               05 DRA-MENGE            PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-DATUM            PIC 9(8).
+               05 FILLER               PIC X(30).
+           03  DRA-TITEL REDEFINES DRA-STR
+                                       PIC X(55).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY WHCREG.CPY.
+       01  WF-REG.
+           03  WH-PX                   PIC XX       OCCURS 2.
+           03  WM-OPEN                 PIC 9        COMP VALUE ZERO.
+           03  WX-PRNO                 PIC 99       COMP-X.
+           03  WX-PRSTAT               PIC 99       COMP-X.
+           03  WZ-SEITE                PIC 99       COMP VALUE ZERO.
+           03  WZ-SCHALT               PIC 99       COMP VALUE ZERO.
+           03  WZ-ZEILEN               PIC 99       COMP VALUE ZERO.
+           03  WH-BLOCK                PIC 9        COMP.
+           03  WH-INDEX                PIC 999      COMP.
+           03  WH-GRUPPE               PIC 99       COMP.
+           03  WH-TGRP-TAB.
+               05  WH-TGRP             PIC 99       COMP OCCURS 300.
+           03  WH-SUMME.
+               05  WH-GRPMENGE         PIC S9(7)V99 COMP OCCURS 99.
+       COPY "PANEXT.CPY".
+       DECLARATIVES.
+       DECL-L SECTION.         USE AFTER ERROR PROCEDURE ON LFSCHEIN.
+       A.  CALL "CADECL" USING "PANELFS.DAT " WH-CREG.
+       DECL-K SECTION.         USE AFTER ERROR PROCEDURE ON KONSTANT.
+       A.  CALL "CADECL" USING "PANEKONS.DAT" WH-CREG.
+       DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
+       A.  CALL "CADECL" USING "1DRUCKER    " WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           MOVE WL-CREG TO WH-CREG.
+           IF WL-CA = 10 PERFORM TEIG-BER.
+           MOVE WH-CREG TO WL-CREG.
+       Z.  EXIT PROGRAM.
+      ************************************************* ob Drucker ok *
+       DRU-OK SECTION.
+       A.  MOVE 0 TO WX-PRNO.
+           CALL "PC_TEST_PRINTER" USING WX-PRNO WX-PRSTAT.
+           IF WX-PRSTAT =
+               208 OR 192 OR 144 OR 128 OR 80 OR 64 OR 16 GO Z.
+           DISPLAY "Drucker nicht bereit: Fehler beheben und" AT 2401
+              GO A.
+       Z.  EXIT.
+      ************************* Teiggruppen aus KONSTANT einlesen (37-39) *
+       TGRP-LADEN SECTION.
+       A.  MOVE 0 TO WH-BLOCK.
+           MOVE LOW-VALUE TO WH-TGRP-TAB.
+       B.  ADD 1 TO WH-BLOCK.
+           IF WH-BLOCK > 3 GO Z.
+           COMPUTE WH-KEY = 36 + WH-BLOCK.
+           READ KONSTANT IGNORE LOCK INVALID INITIALIZE KO-VSATZ.
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > 100
+               COMPUTE WH-INDEX = (WH-BLOCK - 1) * 100 + WI
+               MOVE KO-TGRP(WI) TO WH-TGRP(WH-INDEX).
+           GO B.
+       Z.  EXIT.
+      ***** Summe erwarteter Teiggruppen-Mengen lt. heutigen Lieferscheinen
+       TEIG-BER SECTION.
+       A.  PERFORM TGRP-LADEN.
+           PERFORM VARYING WH-GRUPPE FROM 1 BY 1 UNTIL WH-GRUPPE > 99
+               MOVE 0 TO WH-GRPMENGE(WH-GRUPPE).
+           ACCEPT WZ-DATUM FROM DATE.
+           CALL "CAUP" USING "03DATUM" WH-CREG.
+           MOVE 0 TO LF-TOUR LF-SUB LF-KTONR LF-NUM LF-ARNUM.
+           MOVE WH-DATUM TO LF-DATUM.
+           START LFSCHEIN KEY NOT < LF-AKEY INVALID GO X.
+       C.  READ LFSCHEIN NEXT IGNORE LOCK AT END GO X.
+           IF LF-DATUM NOT = WH-DATUM GO X.
+           IF LF-ARNUM < 1 OR LF-ARNUM > 300 GO C.
+           MOVE WH-TGRP(LF-ARNUM) TO WH-GRUPPE.
+           IF WH-GRUPPE < 1 OR WH-GRUPPE > 99 GO C.
+           ADD LF-MENGE(1) TO WH-GRPMENGE(WH-GRUPPE).
+           GO C.
+       X.  PERFORM TGRP-DRUCK.
+       Z.  EXIT.
+      ********************************** Liste Teiggruppen-Einsatz drucken
+       TGRP-DRUCK SECTION.
+       A.  PERFORM DRU-OK.
+           OPEN OUTPUT DRUCKER.
+           MOVE 1 TO WM-OPEN.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "Teiggruppen-Einsatz lt. Lieferscheinen vom"
+               TO DRA-TITEL.
+           WRITE DRA-SATZ AFTER 0.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE WH-DATUM TO DRA-DATUM.
+           WRITE DRA-SATZ AFTER 2.
+           MOVE SPACE TO DRA-SATZ.
+           WRITE DRA-SATZ AFTER 1.
+           PERFORM VARYING WH-GRUPPE FROM 1 BY 1 UNTIL WH-GRUPPE > 99
+               IF WH-GRPMENGE(WH-GRUPPE) NOT = 0
+                   MOVE SPACE TO DRA-SATZ
+                   MOVE WH-GRUPPE TO DRA-GRUPPE
+                   MOVE WH-GRPMENGE(WH-GRUPPE) TO DRA-MENGE
+                   WRITE DRA-SATZ AFTER 1.
+           MOVE 0 TO WM-OPEN.
+           CLOSE DRUCKER.
+       Z.  EXIT.
