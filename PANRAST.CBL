@@ -23,6 +23,10 @@
       *                      FILE STATUS WF-STATUS.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
+      *------------------------------------> Rasterliste - Dateiexport <-
+           SELECT RASTEXP    ASSIGN TO DISK "PANRASTX.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY PANDEBI.CPY.
@@ -55,6 +59,22 @@
                05 DRR-SU               PIC X(7).
        01  DRY-SATZ.
            03  DRY-X                   PIC X   OCCURS 242  INDEXED XX.
+      ******************************************************************
+       FD  RASTEXP                     LABEL RECORD OMITTED.
+       01  RX-SATZ.
+           03  RX-KTONR                PIC Z(6).
+           03  FILLER                  PIC X       VALUE ";".
+           03  RX-KNAME                PIC X(30).
+           03  FILLER                  PIC X       VALUE ";".
+           03  RX-ARNUM                PIC Z(4).
+           03  FILLER                  PIC X       VALUE ";".
+           03  RX-ARBEZ                PIC X(26).
+           03  FILLER                  PIC X       VALUE ";".
+           03  RX-TAGMG                PIC X(186).   *> DRR-MG Tageswerte
+           03  FILLER                  PIC X       VALUE ";".
+           03  RX-SUMME                PIC Z(6)9-.
+           03  FILLER                  PIC X       VALUE ";".
+           03  RX-PROZ                 PIC ZZZ9,99-.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -74,6 +94,8 @@
        01  WH-REG.
            03  WH-PX                   PIC XX         OCCURS 2.
            03  WM-OPEN                 PIC 9       COMP-3 VALUE ZERO.
+           03  WM-EXP                  PIC 9       COMP-3 VALUE ZERO.
+           03  WH-EXPROZ               PIC S9999V99 COMP-3 VALUE ZERO.
            03  WX-PRNO                 PIC 99      COMP-X.
            03  WX-PRSTAT               PIC 99      COMP-X.
            03  WZ-SEITE                PIC 99      COMP.
@@ -128,6 +150,7 @@
            03  WT-RETM                 PIC S9(7)      COMP-3.
            03  WH-PZ                   PIC S9999V99   COMP-3.
            03  WD-PZ                   PIC ZZZ9,99-.
+           03  WH-ZIEL                 PIC S9999V99   COMP-3.
       *---------------------------------> -GRP, -RAB, -MEH, -NK, -TB <-
            03  WF-GRM.
                05 WF-GRP               PIC 99         COMP-X.
@@ -169,6 +192,7 @@
       *    MOVE KO-MERK TO WK-M.
            CLOSE DAUER LFSCHEIN.
            MOVE WE-DRU(3) TO WM-DRU.
+           MOVE WE-TYP(3) TO WM-EXP.
            IF WL-CA = 10 PERFORM RASTWAHL GO X.
            GO Z.
        X.  MOVE WH-CREG TO WL-CREG.
@@ -233,6 +257,7 @@
            MOVE SPACE TO DRA-SATZ.
            MOVE 0 TO WM-OPEN.
            CLOSE DRUCKER.
+           IF WM-EXP = 1 CLOSE RASTEXP.
        Z.  EXIT.
       ***** (1B21)+WH-PX(1) = Schrift. (1B43)+WH-PX(2) = Formularhoehe *
        BEG-DRU SECTION.
@@ -241,6 +266,7 @@
            PERFORM DRU-OK.
            IF WH-DRUNAM(1:3) = "LPT" OPEN OUTPUT DRUCKER
            else OPEN EXTEND DRUCKER.
+           IF WM-EXP = 1 OPEN EXTEND RASTEXP.
        C.  MOVE 0 TO WZ-ZEILEN WZ-SCHALT.
            MOVE X"1B21" TO DRA-SATZ(1:).
            MOVE WH-PX(1) TO DRA-SATZ(3:2).
@@ -269,6 +295,18 @@
                MOVE WD-ANZ TO WD-MENGE.
            MOVE WH-ANZ TO WH-WERT.
        Z.  EXIT.
+      ***************************** Rasterliste - Zeile in Exportdatei *
+       EXPORT-ZEILE SECTION.
+       A.  IF WM-EXP not = 1 GO Z.
+           MOVE DE-KTONR  TO RX-KTONR.
+           MOVE WT-BEZ(1:30) TO RX-KNAME.
+           MOVE DRR-ARNUM TO RX-ARNUM.
+           MOVE DRR-BEZ(1:26) TO RX-ARBEZ.
+           MOVE DRR-MG    TO RX-TAGMG.
+           MOVE WH-ANZ    TO RX-SUMME.
+           MOVE WH-EXPROZ TO RX-PROZ.
+           WRITE RX-SATZ.
+       Z.  EXIT.
       ******************************************************************
        RASTWAHL SECTION.
        A.  MOVE " Rasterdruck" TO WK-GEB.
@@ -312,7 +350,9 @@
            DIVIDE 100 INTO WK-MON GIVING WH-VON.
            MOVE WH-VON TO WK-VON.
            IF MANUEL GO N.
-       D.  MOVE DE-KTONR TO FA-KTONR WV-KTONR.
+       D.  MOVE LOW-VALUES TO FA-SATZ.
+      *----------------> FA-SGRP/FA-ARBEZ auf tiefsten Wert stellen <-
+           MOVE DE-KTONR TO FA-KTONR WV-KTONR.
            DIVIDE 100 INTO WK-MON GIVING WH-VON.
            MOVE WH-VON TO WK-VON.
            MOVE WK-VON TO FA-MON.
@@ -529,6 +569,8 @@
            IF WK-ANZ > 0; IF MON MOVE DRA-SATZ(6:) TO DRA-SATZ(1:)
                           end-if
                           PERFORM DRUCK.
+           MOVE 0 TO WH-EXPROZ.
+           PERFORM EXPORT-ZEILE.
            SET DY TO 1.
            SET OX TO WZ-TAG.
        N.  IF OX > WV-ULT AND OX < 32 SET OX UP BY 1 GO N.
@@ -558,7 +600,8 @@
        P.  MOVE WV-MC(MX) TO DRY-X(XX + 2).
            IF MX < 7 SET MX XX UP BY 1 GO P.
            IF MON MOVE DRA-SATZ(6:) TO DRA-SATZ(1:).
-           IF WH-MOD = 9 SET WX TO XX
+           IF WH-MOD = 9
+               SET WX TO XX
                COMPUTE WT-RETM = WT-RETM * -1
                COMPUTE WH-PZ WD-PZ rounded = WT-RETM / WT-MENGE * 100
                ADD 3 TO WX
@@ -567,14 +610,26 @@
                MOVE WD-PZ TO DRY-SATZ(WX:7)
                ADD 6 TO WX
                MOVE "%" TO DRY-SATZ(WX:1)
-               IF WH-PZ > 15,00 ADD 3 TO WX
-                  MOVE "zuviel um:" TO DRY-SATZ(WX:)
-                  ADD 10 TO WX
-                  COMPUTE WD-PZ = WH-PZ - 15,00
-                  MOVE WD-PZ TO DRY-SATZ(WX:7)
-                  ADD 7 TO WX
-                  MOVE "%" TO DRY-SATZ(WX:1).
+      *------------> Retourenziel lt. Debitorenvertrag, sonst Standard <-
+               MOVE 15,00 TO WH-ZIEL
+               IF DE-RET > 0 MOVE DE-RET TO WH-ZIEL END-IF
+               IF WH-PZ > WH-ZIEL
+                   ADD 3 TO WX
+                   MOVE "zuviel um:" TO DRY-SATZ(WX:)
+                   ADD 10 TO WX
+                   COMPUTE WD-PZ = WH-PZ - WH-ZIEL
+                   MOVE WD-PZ TO DRY-SATZ(WX:7)
+                   ADD 7 TO WX
+                   MOVE "%" TO DRY-SATZ(WX:1)
+                   MOVE WH-PZ TO WH-EXPROZ
+               ELSE
+                   MOVE 0 TO WH-EXPROZ
+               END-IF
+           ELSE
+               MOVE 0 TO WH-EXPROZ
+           END-IF.
            PERFORM DRUCK.
+           PERFORM EXPORT-ZEILE.
        Q.  MOVE WT-ADR TO DRA-SATZ.
            IF MON MOVE DRA-SATZ(6:) TO DRA-SATZ(1:).
            PERFORM DRUCK.
