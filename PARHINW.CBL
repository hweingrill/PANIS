@@ -93,6 +93,12 @@
                05 WH-KBC               PIC X.
                05 WH-KBZUS             PIC X.
            03  WD-MENGE                PIC Z.ZZ9.
+      *------------------------------------> Hinweis-Volltextsuche <-
+           03  WH-SUCH                 PIC X(20).
+           03  WH-SUCHLEN              PIC 99       COMP.
+           03  WK-GEF                  PIC 9        COMP.
+           03  WP                      PIC 99       COMP.
+           03  WD-MODNUM               PIC ZZZ9.
       *------------------------------------------------> Command-Line <-
            03  RESULT                  PIC 99         COMP-X.
            03  FUNKT                   PIC 99         COMP-X VALUE 35.
@@ -119,6 +125,7 @@
            MOVE WL-CREG TO WH-CREG.
            IF WL-CA = 42 or
               WL-CA = 45 PERFORM MODUL GO X.
+           IF WL-CA = 46 PERFORM MODSUCH GO X.
        X.  MOVE WH-CREG TO WL-CREG.
        Z.  EXIT PROGRAM.
       ******************************************************************
@@ -316,3 +323,49 @@
            MOVE VDU-DATUM TO DRA-TEXT.
            PERFORM END-DRU.
        Z.  EXIT.
+      ****************************************** Hinweis-Volltextsuche *
+       MODSUCH SECTION.
+       A.  DISPLAY "Suchbegriff: " AT 2001.
+           MOVE SPACE TO WH-SUCH.
+           ACCEPT WH-SUCH AT 2015.
+           IF WH-SUCH = SPACE GO Z.
+           PERFORM VARYING WH-SUCHLEN FROM 20 BY -1
+               UNTIL WH-SUCHLEN < 1 OR WH-SUCH(WH-SUCHLEN:1) NOT = SPACE
+               CONTINUE.
+           CLOSE MODULE.
+           OPEN INPUT MODULE.
+           MOVE 0 TO MO-NUM.
+           START MODULE KEY NOT < MO-KEY INVALID GO X.
+       C.  READ MODULE NEXT AT END GO X.
+           MOVE 0 TO WK-GEF.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 15 OR WK-GEF = 1
+               PERFORM MODSUCH-ZEILE.
+           IF WK-GEF = 0 GO C.
+       E.  MOVE MO-NUM TO RE-NUM.
+           READ REZEPT IGNORE LOCK INVALID MOVE SPACE TO RE-BEZ.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Produktionsbeschreibung " with highlight AT VDU-LP.
+           ADD 204 VDU-ECK GIVING VDU-LP.
+           MOVE MO-NUM TO WD-MODNUM.
+           DISPLAY WD-MODNUM with highlight AT VDU-LP.
+           ADD 6 TO VDU-LP.
+           DISPLAY RE-TX with highlight AT VDU-LP.
+           ADD 97 TO VDU-LP.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 15
+               DISPLAY MO-ZL(WX) with highlight AT VDU-LP
+               ADD 1 TO VDU-L.
+           DISPLAY "<tab>= weitersuchen, sonst= Ende" AT 2301.
+           CALL "CAUP" USING "0023420000" WH-CREG.
+           IF TABL GO C.
+           GO Z.
+       X.  DISPLAY "kein Treffer gefunden" AT 2401.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ************************************ Suche innerhalb Hinweiszeile *
+       MODSUCH-ZEILE SECTION.
+       A.  PERFORM VARYING WP FROM 1 BY 1
+               UNTIL WP > 41 - WH-SUCHLEN
+               IF MO-ZL(WX)(WP:WH-SUCHLEN) = WH-SUCH(1:WH-SUCHLEN)
+                   MOVE 1 TO WK-GEF
+                   GO Z.
+       Z.  EXIT.
