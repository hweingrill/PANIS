@@ -59,6 +59,9 @@
        COPY "WHCREG.CPY".
        01  WH-REG.
            03  wi                      pic 99      COMP.
+           03  WD-GELES                PIC 9(5)    COMP  VALUE ZERO.
+           03  WD-GESCHR               PIC 9(5)    COMP  VALUE ZERO.
+           03  WD-SKIP                 PIC 9(5)    COMP  VALUE ZERO.
            03  WH-KETTD                PIC 9(5)    VALUE ZERO.
            03  RED REDEFINES WH-KETTD.
                05  WH-ANREDE           PIC 9.
@@ -81,17 +84,26 @@
        STEUER SECTION.
        A.  CALL "CAUP" USING "9901012580000" WH-CREG.
            CALL "CADECL" USING "99AUFRUF" WH-CREG.
+           MOVE 0 TO WD-GELES WD-GESCHR WD-SKIP.
            OPEN I-O LFSCHEIN.
            OPEN INPUT ALFSCHEIN.
+      *--------------------------> bereits uebernommen / geloescht <-
+           IF WF-STATUS = "35"
+               DISPLAY "keine Uebernahmedaten vorhanden" AT 0743
+               GO H.
            MOVE LOW-VALUES TO ALF-SATZ.
            START ALFSCHEIN KEY NOT < ALF-KEY INVALID GO G.
        C.  READ ALFSCHEIN NEXT AT END GO G.
            IF ZUGRIF GO C.
+           ADD 1 TO WD-GELES.
            MOVE ALF-SATZ TO LF-SATZ.
            DISPLAY LF-KTONR AT 0743.
-           WRITE LF-SATZ INVALID GO C.
+           WRITE LF-SATZ INVALID ADD 1 TO WD-SKIP GO C.
+           ADD 1 TO WD-GESCHR.
            DISPLAY LF-KTONR AT 0743.
            GO C.
        G.  CLOSE ALFSCHEIN.
-           CLOSE LFSCHEIN.
+           DISPLAY "gelesen " WD-GELES " uebernommen " WD-GESCHR
+               " bereits vorhanden " WD-SKIP AT 0843.
+       H.  CLOSE LFSCHEIN.
        Z.  EXIT PROGRAM.
