@@ -313,6 +313,13 @@
            03  WH-ANZ                  PIC 9(6).
            03  WH-HW                   PIC 99.
            03  WI                      PIC 999     COMP.
+           03  WD-X                    PIC X.
+           03  WD-UPON                 PIC X(60).
+           03  RESULT                  PIC 99         COMP-X.
+           03  FUNKT                   PIC 99         COMP-X VALUE 35.
+           03  PARAM.
+               05 SUB                  PIC 99         COMP-X VALUE 0.
+               05 PAR                  PIC X(6)       VALUE  SPACE.
        COPY PANEXT.CPY.
       ******************************************************************
        STEUER SECTION.
@@ -320,6 +327,7 @@
            MOVE WL-CALL TO WH-CALL.
            MOVE 9 TO WH-HW.
            CALL "CAUP" USING "1301012580" WH-CREG.
+           IF WL-CA = 99 PERFORM RUECKSICH GO X.
            perform CV-DEB
            perform CV-KON.
            perform CV-FAK.
@@ -680,3 +688,42 @@
        X.  CLOSE OLFSCHEIN.
        Y.  CLOSE LFSCHEIN.
        Z.  EXIT.
+      ***************************** Ruecksicherung aus \BUGSI\-Bestand *
+       RUECKSICH SECTION.
+       A.  DISPLAY "Ruecksicherung - EURO/2000" with highlight AT 0328.
+           DISPLAY "Die konvertierten Dateien werden durch die" AT 0615.
+           DISPLAY "Bestaende aus \BUGSI\ ersetzt!" with BLINK
+               highlight AT 0715.
+           DISPLAY "<ret>= trotzdem wiederherstellen, <esc>= Abbruch"
+               AT 0915.
+           CALL "CAUP" USING "1003340000" WH-CREG.
+           IF ESC SET ESC TO TRUE GO Z.
+           MOVE "COPY \BUGSI\PANDEBIT.DAT PANDEBIT.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           MOVE "COPY \BUGSI\PANEKONS.DAT PANEKONS.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           MOVE "COPY \BUGSI\PANARTIK.DAT PANARTIK.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           MOVE "COPY \BUGSI\PANEFAKT.DAT PANEFAKT.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           MOVE "COPY \BUGSI\PANEBEST.DAT PANEBEST.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           MOVE "COPY \BUGSI\PANESTAT.DAT PANESTAT.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           MOVE "COPY \BUGSI\PANELFS.DAT PANELFS.DAT" TO WD-UPON.
+           PERFORM COMLINE.
+           DISPLAY "Ruecksicherung beendet" AT 1115.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ******************************************************************
+       COMLINE SECTION.
+       A.  DISPLAY WD-UPON UPON COMMAND-LINE.
+           CALL X"91" USING RESULT FUNKT PARAM.
+       Z.  EXIT.
+      ******************************************************************
+       WEITER SECTION.
+       A.  DISPLAY " weiter mit <ret>: " AT 0000.
+           MOVE SPACE TO WD-X.
+           ACCEPT WD-X AT 0000.
+           CALL "CAUP" using "1324012480000" WH-CREG.
+       Z.  EXIT.
