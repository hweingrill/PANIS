@@ -93,6 +93,14 @@
            03  KO-TB                                OCCURS 22.
                05 KO-BART              PIC 9999     COMP.
                05 KO-BPRZ              PIC 9999     COMP.
+      *-----------------------> Etikettendruck-Positionen WH-KEY = 41 <-
+       01  KO-DSATZ.
+           03  FILLER                  PIC XX.
+           03  KO-ETLPOS                             OCCURS 7.
+               05 KO-ETL-LH            PIC X(8).
+               05 KO-ETL-F             PIC X(8).
+           03  KO-ETL-BARBY            PIC X.
+           03  KO-ETL-BARH             PIC X(3).
       *---------------------> Sammelrechnungssaetze BILLA WH-KEY + 45 <-
        01  KO-RSATZ.
            03  FILLER                  PIC 999      COMP.
