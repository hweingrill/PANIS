@@ -17,3 +17,6 @@
            03  DA-TOUR                 PIC 99         COMP.
            03  DA-SUB                  PIC 9999       COMP.
            03  DA-EAN                  PIC 99         COMP.
+      *------------------------------------------ Saisonpause von/bis <-
+           03  DA-SUSPAB               PIC 9(8)       COMP.
+           03  DA-SUSPBIS              PIC 9(8)       COMP.
