@@ -0,0 +1,182 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PARREZVA.
+      ******************************************************************
+      *   Soll/Ist-Abgleich Rezeptur-Verbrauch gegen LAGERBZ-Buchungen *
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     pc.
+       OBJECT-COMPUTER.     pc.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PANSELFS.CPY.
+           COPY PAKOSEC.CPY.
+           COPY PARSEREZ.CPY.
+           SELECT REZFEHL    ASSIGN TO "PAKOBIL.FPR"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
+           SELECT DRUCKER    ASSIGN TO PRINTER
+                             FILE STATUS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PANLIEF.CPY.
+       COPY PAKOFD.CPY.
+       COPY PARREZEP.CPY.
+       COPY PAKOFEHL.CPY.
+      ******************************************************************
+       FD  DRUCKER                     LABEL RECORD STANDARD.
+       01  DRA-SATZ.
+           03  FILLER                  PIC XXXX.
+           03  DRA-STR.
+               05 DRA-ROH              PIC ZZZ9.
+               05 FILLER               PIC X(3).
+               05 DRA-SOLL             PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-IST              PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-DIFF             PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-HIN              PIC X(20).
+           03  DRA-TITEL REDEFINES DRA-STR
+                                       PIC X(60).
+           03  DRA-DAT                 PIC 9(8).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY WHCREG.CPY.
+       01  WF-REG.
+           03  WH-PX                   PIC XX       OCCURS 2.
+           03  WM-OPEN                 PIC 9        COMP VALUE ZERO.
+           03  WM-FOPEN                PIC 9        COMP VALUE ZERO.
+           03  WX-PRNO                 PIC 99       COMP-X.
+           03  WX-PRSTAT               PIC 99       COMP-X.
+           03  WH-RI                   PIC 999      COMP.
+           03  WH-KI                   PIC 99       COMP.
+           03  WH-MENGE                PIC S9(7)V99 COMP.
+           03  WH-DIFF                 PIC S9(7)V99 COMP.
+           03  WH-TOL                  PIC S9(7)V99 COMP.
+           03  WH-SOLLTAB.
+               05  WH-SOLL             PIC S9(7)V99 COMP OCCURS 500.
+           03  WH-ISTTAB.
+               05  WH-IST              PIC S9(7)V99 COMP OCCURS 500.
+       COPY "PAKOEXT.CPY".
+       DECLARATIVES.
+       DECL-L SECTION.         USE AFTER ERROR PROCEDURE ON LFSCHEIN.
+       A.  CALL "CADECL" USING "PANELFS.DAT " WH-CREG.
+       DECL-R SECTION.         USE AFTER ERROR PROCEDURE ON REZEPT.
+       A.  CALL "CADECL" USING "PANREZEP.DAT" WH-CREG.
+       DECL-B SECTION.         USE AFTER ERROR PROCEDURE ON LAGERBZ.
+       A.  CALL "CADECL" USING "PAKOLGBZ.DAT" WH-CREG.
+       DECL-F SECTION.         USE AFTER ERROR PROCEDURE ON REZFEHL.
+       A.  CALL "CADECL" USING "PAKOBIL.FPR " WH-CREG.
+       DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
+       A.  CALL "CADECL" USING "1DRUCKER    " WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           MOVE WL-CREG TO WH-CREG.
+           IF WL-CA = 10 PERFORM REZ-ABGLEICH.
+           MOVE WH-CREG TO WL-CREG.
+       Z.  EXIT PROGRAM.
+      ************************************************* ob Drucker ok *
+       DRU-OK SECTION.
+       A.  MOVE 0 TO WX-PRNO.
+           CALL "PC_TEST_PRINTER" USING WX-PRNO WX-PRSTAT.
+           IF WX-PRSTAT =
+               208 OR 192 OR 144 OR 128 OR 80 OR 64 OR 16 GO Z.
+           DISPLAY "Drucker nicht bereit: Fehler beheben und" AT 2401
+              GO A.
+       Z.  EXIT.
+      ************ Soll lt. Rezeptur und Ist lt. LAGERBZ ermitteln/druck *
+       REZ-ABGLEICH SECTION.
+       A.  PERFORM VARYING WH-RI FROM 1 BY 1 UNTIL WH-RI > 500
+               MOVE 0 TO WH-SOLL(WH-RI)
+               MOVE 0 TO WH-IST(WH-RI).
+           ACCEPT WZ-DATUM FROM DATE.
+           CALL "CAUP" USING "03DATUM" WH-CREG.
+      *------------------------> Soll: Lieferscheine des Tages -> Rezept
+           MOVE 0 TO LF-TOUR LF-SUB LF-KTONR LF-NUM LF-ARNUM.
+           MOVE WH-DATUM TO LF-DATUM.
+           START LFSCHEIN KEY NOT < LF-AKEY INVALID GO C.
+       B.  READ LFSCHEIN NEXT IGNORE LOCK AT END GO C.
+           IF LF-DATUM NOT = WH-DATUM GO C.
+           MOVE LF-ARNUM TO RE-NUM.
+           READ REZEPT INVALID GO B.
+           IF RE-TEIL = 0 GO B.
+           PERFORM VARYING WH-KI FROM 1 BY 1 UNTIL WH-KI > 20
+               IF RE-KONUM(WH-KI) > 0 AND RE-KONUM(WH-KI) NOT > 500
+                   COMPUTE WH-MENGE ROUNDED =
+                       RE-MENGE(WH-KI) * LF-MENGE(1) / RE-TEIL
+                   ADD WH-MENGE TO WH-SOLL(RE-KONUM(WH-KI)).
+           GO B.
+      *------------------------> Ist: Entnahme-Buchungen LAGERBZ d.Tages
+       C.  MOVE 0 TO LB-LIEFER LB-BELNR LB-BELDAT LB-SKLFD.
+           SET LB-ENTNAHME TO TRUE.
+           START LAGERBZ KEY NOT < LB-SRECH INVALID GO X.
+       D.  READ LAGERBZ NEXT IGNORE LOCK AT END GO X.
+           IF NOT LB-ENTNAHME GO X.
+           IF LB-BUDAT NOT = WH-DATUM GO D.
+           IF LB-KTONR > 0 AND LB-KTONR NOT > 500
+               ADD LB-MENGE TO WH-IST(LB-KTONR).
+           GO D.
+       X.  PERFORM REZ-DRUCK.
+       Z.  EXIT.
+      ********************************** Soll/Ist-Abgleich ausdrucken *
+       REZ-DRUCK SECTION.
+       A.  PERFORM DRU-OK.
+           OPEN OUTPUT DRUCKER.
+           MOVE 1 TO WM-OPEN.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "Rezeptur-Verbrauch Soll/Ist lt. Lieferscheinen vom"
+               TO DRA-TITEL.
+           WRITE DRA-SATZ AFTER 0.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE WH-DATUM TO DRA-DAT.
+           WRITE DRA-SATZ AFTER 2.
+           MOVE SPACE TO DRA-SATZ.
+           WRITE DRA-SATZ AFTER 1.
+           PERFORM VARYING WH-RI FROM 1 BY 1 UNTIL WH-RI > 500
+               IF WH-SOLL(WH-RI) NOT = 0 OR WH-IST(WH-RI) NOT = 0
+                   COMPUTE WH-DIFF = WH-IST(WH-RI) - WH-SOLL(WH-RI)
+                   COMPUTE WH-TOL = WH-SOLL(WH-RI) * WE-WTOL
+                   MOVE SPACE TO DRA-SATZ
+                   MOVE WH-RI TO DRA-ROH
+                   MOVE WH-SOLL(WH-RI) TO DRA-SOLL
+                   MOVE WH-IST(WH-RI) TO DRA-IST
+                   MOVE WH-DIFF TO DRA-DIFF
+                   MOVE SPACE TO DRA-HIN
+                   IF (WH-SOLL(WH-RI) = 0 AND WH-IST(WH-RI) NOT = 0)
+                      OR WH-DIFF > WH-TOL OR WH-DIFF < (0 - WH-TOL)
+                       MOVE "Abweichung-pruefen!" TO DRA-HIN
+                       PERFORM REZFEHL-SCHREIB
+                   END-IF
+                   WRITE DRA-SATZ AFTER 1.
+           MOVE 0 TO WM-OPEN.
+           CLOSE DRUCKER.
+           IF WM-FOPEN = 1 CLOSE REZFEHL.
+       Z.  EXIT.
+      ************************************* Protokoll-Datei eroeffnen *
+       REZFEHL-OPEN SECTION.
+       A.  IF WM-FOPEN = 1 GO Z.
+           MOVE 1 TO WM-FOPEN.
+           OPEN INPUT REZFEHL.
+           IF WF-STATUS = "35" CONTINUE ELSE CLOSE REZFEHL.
+           OPEN EXTEND REZFEHL.
+       Z.  EXIT.
+      ****************************** Abweichung im Fehlerprotokoll sich. *
+       REZFEHL-SCHREIB SECTION.
+       A.  PERFORM REZFEHL-OPEN.
+           MOVE WH-DATUM     TO RF-DATUM.
+           MOVE WH-RI        TO RF-ROHNUM.
+           MOVE WH-SOLL(WH-RI) TO RF-SOLL.
+           MOVE WH-IST(WH-RI)  TO RF-IST.
+           MOVE WH-DIFF      TO RF-DIFF.
+           MOVE "Abweichung-pruefen!" TO RF-TEXT.
+           WRITE RF-SATZ.
+       Z.  EXIT.
