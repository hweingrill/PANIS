@@ -3,6 +3,8 @@
        01  PWA-SATZ.
            03  PWA-AKEY.
                05 PWA-SA               PIC 99        COMP.
+                  88 PWA-NORMAL        VALUE 0.
+                  88 PWA-STORNO        VALUE 9.
                05 PWA-DAT              PIC 9(8)      COMP.
                05 PWA-KEY.
                   07 PWA-RENUM         PIC 9(4)      COMP.
