@@ -36,6 +36,13 @@
            SELECT MODEMDAT   ASSIGN TO "MODEM.DAT"
                              ORGANIZATION LINE SEQUENTIAL
                              FILE STATUS IS WF-STATUS.
+           SELECT GUTSCH     ASSIGN TO "GUTSCH.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY GT-KEY
+                             FILE STATUS IS WF-STATUS.
+           SELECT ETIKPROT   ASSIGN TO "ETIKPROT.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -89,10 +96,31 @@
        01  MD-CSATZ.
            03  FILLER                  PIC 99.
            03  MD-LFDAT                PIC 9(6).
-       01  MD-CSATZ.
+       01  MD-DSATZ.
            03  FILLER                  PIC 99.
            03  MD-ART                  PIC 9999.
            03  MD-ANZ                  PIC 9999V9.
+      ***************************************** Gutschein-Einloeseprotokoll *
+       FD  GUTSCH                      LABEL RECORD STANDARD.
+       01  GT-SATZ.
+           03  GT-KEY.
+               05 GT-JAHR              PIC 9(4)      COMP.
+               05 GT-NR                PIC 9(4)      COMP.
+           03  GT-DATUM                PIC 9(8)      COMP.
+           03  GT-BIS                  PIC 9(8)      COMP.
+           03  GT-EINL                 PIC 9(8)      COMP.
+      ****************************** Protokoll abgeschn. Etik.-Anforder. *
+       FD  ETIKPROT                    LABEL RECORD STANDARD.
+       01  EP-SATZ.
+           03  EP-DATUM                PIC 9(8).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  EP-ARNUM                PIC 9(4).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  EP-ANGEF                PIC 999.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  EP-GEDR                 PIC 999.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  EP-FEHL                 PIC 999.
       ******************************************************************
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ.
@@ -126,6 +154,8 @@
                05 DRK-BEZ              PIC X(25).
                05 DRK-MG               PIC X(8)          OCCURS 6.
                05 FILLER               PIC X.
+      *---------------------------------> Kommissionier-Differenzliste <-
+       01  DRG-SATZ                    PIC X(80).
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -190,6 +220,29 @@
                05 WF-TB                PIC 99         COMP.
            03  WD-X                    PIC X.
            03  WD-ET                   PIC 999.
+      *---------------------------> Kettencode-Tabelle f. Modem-Export <-
+           03  WK-KETTE.
+               05  WK-TAB              OCCURS 3.
+                   07 WK-CODE          PIC 9        COMP.
+                   07 WK-SATZART       PIC 99       COMP.
+           03  WX-KT                   PIC 9        COMP.
+           03  WM-MOPEN                PIC 9        COMP   VALUE ZERO.
+           03  WM-HEUTE                PIC 9(6).
+           03  WM-GOPEN                PIC 9        COMP   VALUE ZERO.
+           03  WM-EOPEN                PIC 9        COMP   VALUE ZERO.
+           03  WD-ANGEF                PIC 999.
+           03  WD-FEHL                 PIC 999.
+      *---------------------------> Kommissionier-Differenzliste (KS-) <-
+           03  WM-KOPEN                PIC 9        COMP   VALUE ZERO.
+           03  WK-KOMNEU               PIC 9        COMP   VALUE ZERO.
+           03  WK-KOMFND               PIC 9        COMP   VALUE ZERO.
+           03  WD-GARNUM               PIC ZZZ9-.
+           03  WD-GKTO                 PIC ZZ.ZZ9,9.
+           03  WD-GMENGE               PIC ZZZZ9-.
+           03  WD-GMENGEB              PIC ZZZZ9-.
+           03  WD-GDIFF                PIC ZZZZ9-.
+           03  WD-GSEITE               PIC Z9.
+           03  WD-GTMP                 PIC S9(5)    COMP.
        COPY PANEXT.CPY.
        DECLARATIVES.
        DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON FAKTDAT.
@@ -219,6 +272,10 @@
                          PERFORM ETIK-START
                          PERFORM ART-ETIK
                          PERFORM COPY-DRU.
+           IF WL-CA = 30 PERFORM GUTSCH-EINL.
+           IF WL-CA = 40 PERFORM OPEN-DRU
+                         PERFORM KOMM-DIS
+                         PERFORM COPY-DRU.
            IF WL-CA = 95 PERFORM TESTDRUCK GO X.
        X.  MOVE WH-CREG TO WL-CREG.
        Z.  EXIT PROGRAM.
@@ -261,12 +318,16 @@
       ********************************************* EAN-Etikettendruck *
        NEU-ETIK SECTION.
        A.  MOVE 0 TO WV-KTONR WS-ETIK.
+           PERFORM KETTE-INIT.
            INITIALIZE DE-SATZ.
            MOVE 1 TO DE-ETIK.
            MOVE WM-KTONR TO DE-KTONR.
            START DEBITOR KEY not < DE-EKEY INVALID GO Z.
        C.  READ DEBITOR NEXT IGNORE LOCK AT END GO Q.
-           IF DE-ETIK not = 1 GO C.
+           IF DE-ETIK = 0 GO C.
+      *--------------------------> Kettencode auf Tabelle pruefen <-
+           PERFORM KETTE-SUCH.
+           IF WX-KT = 0 GO C.
            IF WV-KTONR not = 0 DISPLAY "Kundenwechsel < >" AT 2301
                DISPLAY "<esc>= Abruch, <ret>= weiter" AT 2401
                CALL "CAUP" USING "0023160000" WH-CREG
@@ -303,12 +364,16 @@
            DISPLAY WD-NUM AT VDU-LP.
            IF WV-KTONR not = LF-KTONR MOVE LF-KTONR TO WV-KTONR
                PERFORM OPEN-DRU
+               PERFORM OPEN-MODEM
+               PERFORM MODEM-FILIALE
                PERFORM NAM-ETIK
                MOVE 1 TO WH-ANZ
                PERFORM ADD-DIS.
            MOVE WD-ET TO WH-ANZ.
            PERFORM ADD-DIS.
            PERFORM ART-ETIK.
+           PERFORM KOMM-SCHR.
+           PERFORM MODEM-ARTIKEL.
            GO E.
       *-----------------------------------------> Druckdatei kopieren <-
        P.  PERFORM COPY-DRU.
@@ -318,6 +383,169 @@
            DISPLAY WD-ETIK with highlight AT 2301 " Etiketten gedruckt!
       -        "weiter mit <ret> < >".
            CALL "CAUP" USING "0023460000" WH-CREG.
+           PERFORM CLOSE-MODEM.
+           PERFORM CLOSE-KOMM.
+       Z.  EXIT.
+      ************************************* Kettencode-Tabelle aufbauen *
+       KETTE-INIT SECTION.
+       A.  MOVE 1  TO WK-CODE(1).
+           MOVE 10 TO WK-SATZART(1).
+           MOVE 2  TO WK-CODE(2).
+           MOVE 20 TO WK-SATZART(2).
+           MOVE 0  TO WK-CODE(3).
+       Z.  EXIT.
+      ***************************** Kettencode des Kunden in Tabelle suchen *
+       KETTE-SUCH SECTION.
+       A.  MOVE 0 TO WX-KT.
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > 3
+               IF WK-CODE(WI) = DE-ETIK MOVE WI TO WX-KT.
+       Z.  EXIT.
+      ******************************************** Modemdatei eroeffnen *
+       OPEN-MODEM SECTION.
+       A.  IF WM-MOPEN = 1 GO Z.
+           MOVE 1 TO WM-MOPEN.
+           DELETE FILE MODEMDAT.
+           OPEN OUTPUT MODEMDAT.
+           MOVE 1 TO MD-SA.
+           MOVE WK-SATZART(WX-KT) TO MD-FILLER.
+           ACCEPT WM-HEUTE FROM DATE.
+           MOVE WM-HEUTE TO MD-DATUM.
+           WRITE MD-ASATZ.
+       Z.  EXIT.
+      ************************************************* Filialensatz Modem *
+       MODEM-FILIALE SECTION.
+       A.  MOVE DE-FILNR TO MD-FILNR.
+           WRITE MD-BSATZ.
+           MOVE WS-DATUM TO MD-LFDAT.
+           WRITE MD-CSATZ.
+       Z.  EXIT.
+      ************************************************** Artikelsatz Modem *
+       MODEM-ARTIKEL SECTION.
+       A.  MOVE LF-ARNUM TO MD-ART.
+           MOVE WD-ET TO MD-ANZ.
+           WRITE MD-DSATZ.
+       Z.  EXIT.
+      ************************************************ Modemdatei schliessen *
+       CLOSE-MODEM SECTION.
+       A.  IF WM-MOPEN = 0 GO Z.
+           CLOSE MODEMDAT.
+           MOVE 0 TO WM-MOPEN.
+       Z.  EXIT.
+      ***************************************** Gutscheinprotokoll eroeffnen *
+       GUTSCH-OPEN SECTION.
+       A.  IF WM-GOPEN = 1 GO Z.
+           MOVE 1 TO WM-GOPEN.
+           OPEN I-O GUTSCH.
+           IF WF-STATUS not = "35" GO Z.
+           OPEN OUTPUT GUTSCH.
+           CLOSE GUTSCH.
+           OPEN I-O GUTSCH.
+       Z.  EXIT.
+      ***************************************** Gutscheinprotokoll schliessen *
+       CLOSE-GUTSCH SECTION.
+       A.  IF WM-GOPEN = 0 GO Z.
+           CLOSE GUTSCH.
+           MOVE 0 TO WM-GOPEN.
+       Z.  EXIT.
+      ****************************** Kommissionsschein-Datei eroeffnen *
+       KOMM-OPEN SECTION.
+       A.  IF WM-KOPEN = 1 GO Z.
+           MOVE 1 TO WM-KOPEN.
+           OPEN I-O KOMMSCH.
+           IF WF-STATUS not = "35" GO Z.
+           OPEN OUTPUT KOMMSCH.
+           CLOSE KOMMSCH.
+           OPEN I-O KOMMSCH.
+       Z.  EXIT.
+      ***************************** Kommissionsschein-Datei schliessen *
+       CLOSE-KOMM SECTION.
+       A.  IF WM-KOPEN = 0 GO Z.
+           CLOSE KOMMSCH.
+           MOVE 0 TO WM-KOPEN.
+       Z.  EXIT.
+      ************************************* Protokoll-Datei eroeffnen *
+       ETIKPROT-OPEN SECTION.
+       A.  IF WM-EOPEN = 1 GO Z.
+           MOVE 1 TO WM-EOPEN.
+           OPEN INPUT ETIKPROT.
+           IF WF-STATUS = "35" CONTINUE ELSE CLOSE ETIKPROT.
+           OPEN EXTEND ETIKPROT.
+       Z.  EXIT.
+      ******************************* Abgeschnittene Anforderung protok. *
+       ETIKPROT-SCHREIB SECTION.
+       A.  PERFORM ETIKPROT-OPEN.
+           MOVE WS-DATUM TO EP-DATUM.
+           MOVE AR-NUM    TO EP-ARNUM.
+           MOVE WD-ANGEF  TO EP-ANGEF.
+           MOVE WD-ET     TO EP-GEDR.
+           MOVE WD-FEHL   TO EP-FEHL.
+           WRITE EP-SATZ.
+       Z.  EXIT.
+      ************************ bestellte/gedruckte Menge je Kunde fortschreiben *
+       KOMM-SCHR SECTION.
+       A.  PERFORM KOMM-OPEN.
+           MOVE LF-ARNUM TO KS-ARNUM.
+           MOVE 0 TO WK-KOMNEU.
+           READ KOMMSCH INVALID KEY
+               INITIALIZE KS-SATZ
+               MOVE LF-SORT  TO KS-SORT
+               MOVE LF-ARNUM TO KS-ARNUM
+               MOVE 1 TO WK-KOMNEU.
+           MOVE 0 TO WI.
+       B.  ADD 1 TO WI.
+           IF WI > 15 GO Z.
+           IF KS-KTONR(WI) = LF-KTONR GO C.
+           IF KS-KTONR(WI) not = 0 GO B.
+       C.  MOVE LF-KTONR TO KS-KTONR(WI).
+           ADD LF-MENGE(1) TO KS-MENGE(WI).
+           EVALUATE LF-NK
+               WHEN 0 ADD WD-ET TO KS-MENGEB(WI)
+               WHEN 1 COMPUTE WD-GTMP = WD-ET * 10
+                      ADD WD-GTMP TO KS-MENGEB(WI)
+               WHEN 2 COMPUTE WD-GTMP = WD-ET * 100
+                      ADD WD-GTMP TO KS-MENGEB(WI)
+           end-evaluate.
+           IF WK-KOMNEU = 1 WRITE KS-SATZ ELSE REWRITE KS-SATZ.
+       Z.  EXIT.
+      ************************************************ Gutschein einloesen *
+       GUTSCH-EINL SECTION.
+       A.  ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Gutschein einloesen " with highlight AT VDU-LP.
+           CALL "CAUP" USING "16CLRFEN" WH-CREG.
+           PERFORM GUTSCH-OPEN.
+       C.  ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Gutschein Jahr:     " AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= Jahr" AT 2301.
+           CALL "CAUP" USING "1003414004" WH-CREG.
+           IF ESC GO X.
+           IF not RET GO C.
+           IF WH-WERT = 0 GO C.
+           MOVE WH-WERT TO GT-JAHR.
+       D.  ADD 330 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Gutschein Nr.:      " AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= Nummer" AT 2301.
+           CALL "CAUP" USING "1003414004" WH-CREG.
+           IF ESC GO X.
+           IF not RET GO D.
+           MOVE WH-WERT TO GT-NR.
+           READ GUTSCH INVALID
+               DISPLAY "Gutschein unbekannt!" with BLINK highlight
+                   AT 2401
+               PERFORM WEITER GO C.
+           IF GT-EINL not = 0
+               DISPLAY "Gutschein bereits eingeloest!"
+                   with BLINK highlight AT 2401
+               PERFORM WEITER GO C.
+           IF GT-BIS < WS-DATUM
+               DISPLAY "Gutschein abgelaufen!" with BLINK highlight
+                   AT 2401
+               PERFORM WEITER GO C.
+           MOVE WS-DATUM TO GT-EINL.
+           REWRITE GT-SATZ INVALID STOP RUN.
+           DISPLAY "Gutschein eingeloest." with highlight AT 2401.
+           PERFORM WEITER.
+           GO C.
+       X.  PERFORM CLOSE-GUTSCH.
        Z.  EXIT.
       ******************************************** Druckdatei kopieren *
        COPY-DRU SECTION.
@@ -418,9 +646,11 @@
            MOVE WH-DATUM TO WC-DATUM.
            IF WM-OPEN = 0 MOVE 1 TO WM-OPEN
                OPEN OUTPUT DRUCKER.
+           PERFORM GUTSCH-OPEN.
            PERFORM VARYING WK-GS FROM WK-GS BY -1 UNTIL WK-GS = 0
                PERFORM GSE-DRU
                ADD 1 TO WK-GSNR.
+           PERFORM CLOSE-GUTSCH.
        Z.  EXIT.
       ******************************************** Gutschein-Etiketten *
        GSE-DRU SECTION.
@@ -479,6 +709,13 @@
            PERFORM DRUCK.
            PERFORM FS-ZEI
            PERFORM DRUCK.
+      *--------------------------------------> Gutschein protokollieren <-
+           MOVE WC-DATUM(1:4) TO GT-JAHR.
+           MOVE WK-GSNR TO GT-NR.
+           MOVE WS-DATUM TO GT-DATUM.
+           MOVE WV-DATUM TO GT-BIS.
+           MOVE 0 TO GT-EINL.
+           WRITE GT-SATZ INVALID STOP RUN.
        Z.  EXIT.
       **************************************** ^FS anh�gen und drucken *
        FS-ZEI SECTION.
@@ -604,6 +841,15 @@
            IF not RET GO E.
            IF WH-NUM = 0 GO E.
            MOVE WH-WERT TO WD-ET.
+           IF WH-WERT > 150
+               MOVE WH-WERT TO WD-ANGEF
+               MOVE 150 TO WD-ET
+               SUBTRACT 150 FROM WD-ANGEF GIVING WD-FEHL
+               DISPLAY "Nur 150 Etiketten gedruckt, " WD-FEHL
+                   " zuviel angefordert!" with blink AT 2401
+               PERFORM WEITER
+               PERFORM ETIKPROT-SCHREIB
+           END-IF.
            DISPLAY WD-ET with highlight AT VDU-LP.
        G.  DISPLAY "<esc>= Abbruch, < />= zur�ck, <ret>= Start < >"
                AT 2301.
@@ -618,3 +864,61 @@
        X.  CALL "CAUP" USING "16CLRFEN" WH-CREG.
            CLOSE ETIKETT.
        Z.  EXIT.
+      ***************************** Kopf Kommissionier-Differenzliste *
+       KOMM-KOPF SECTION.
+       A.  IF WZ-ZEILEN > 55 WRITE DRG-SATZ AFTER PAGE
+               MOVE 0 TO WZ-ZEILEN.
+           IF WZ-ZEILEN > 0 GO Z.
+           MOVE SPACE TO DRG-SATZ.
+           MOVE WK-FIRMA TO DRG-SATZ(1:30).
+           MOVE "Kommissionier-Differenzen per:" TO DRG-SATZ(32:).
+           MOVE WS-DATUM TO WC-DATUM.
+           CALL "CAUP" USING "04DATDREH" WH-CREG.
+           MOVE VDU-DATUM TO DRG-SATZ(63:).
+           ADD 1 TO WZ-SEITE.
+           MOVE WZ-SEITE TO WD-GSEITE.
+           MOVE "Seite:" TO DRG-SATZ(74:).
+           MOVE WD-GSEITE TO DRG-SATZ(81:).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRG-SATZ.
+           PERFORM DRUCK.
+           MOVE SPACE TO DRG-SATZ.
+           MOVE "Art.Nr  Bezeichnung              Kontonr.  bestellt  g
+      -        "edruckt    Diff." TO DRG-SATZ(1:).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRG-SATZ.
+           PERFORM DRUCK.
+       Z.  EXIT.
+      ************************ Kommissionier-Differenzen zw. best./gedr *
+       KOMM-DIS SECTION.
+       A.  PERFORM KOMM-OPEN.
+           MOVE 0 TO WZ-SEITE WZ-ZEILEN WK-KOMFND.
+           MOVE LOW-VALUE TO KS-SATZ.
+           START KOMMSCH KEY not < KS-KOMKEY INVALID GO Z.
+       C.  READ KOMMSCH NEXT RECORD KEY IS KS-KOMKEY IGNORE LOCK
+               AT END GO Z.
+           MOVE 0 TO WI.
+       D.  ADD 1 TO WI.
+           IF WI > 15 GO C.
+           IF KS-KTONR(WI) = 0 GO C.
+           IF KS-MENGE(WI) = KS-MENGEB(WI) GO D.
+           MOVE 1 TO WK-KOMFND.
+           PERFORM KOMM-KOPF.
+           MOVE SPACE TO DRG-SATZ.
+           MOVE KS-ARNUM TO WD-GARNUM.
+           MOVE WD-GARNUM TO DRG-SATZ(1:).
+           MOVE KS-ARBEZ TO DRG-SATZ(10:).
+           COMPUTE WD-GKTO = KS-KTONR(WI) / 10.
+           MOVE WD-GKTO TO DRG-SATZ(36:).
+           MOVE KS-MENGE(WI) TO WD-GMENGE.
+           MOVE WD-GMENGE TO DRG-SATZ(49:).
+           MOVE KS-MENGEB(WI) TO WD-GMENGEB.
+           MOVE WD-GMENGEB TO DRG-SATZ(59:).
+           COMPUTE WD-GDIFF = KS-MENGE(WI) - KS-MENGEB(WI).
+           MOVE WD-GDIFF TO DRG-SATZ(69:).
+           PERFORM DRUCK.
+           GO D.
+       Z.  IF WK-KOMFND not = 0 GO X.
+           DISPLAY "keine Differenzen vorhanden" AT 2401.
+           PERFORM WEITER.
+       X.  EXIT.
