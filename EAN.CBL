@@ -8,10 +8,12 @@
        SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           COPY PANSEART.CPY.
            SELECT DRUCKER  ASSIGN TO PRINTER WH-DRUNAM
                            FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       COPY PANFDART.CPY.
       ******************************************************************
        FD  DRUCKER                     LABEL RECORDS OMITTED.
        01  DRA-SATZ                    PIC X(480).
@@ -20,6 +22,7 @@
            03  DRY-EAN                 PIC X(31)      OCCURS 62.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01  WD-PREIS                    PIC ZZZZ9,99.
        01  WH-CALL.
            03  WL-CA                   PIC 99.
            03  WL-REST                 PIC 9(13).
@@ -175,6 +178,7 @@
            MOVE "e&l1s26a7d0O(s0p12h0b20v0s4102T&a6L" TO WE-STG(9).
            MOVE 9 TO WX-DR.
            PERFORM BEG-DRU.
+           OPEN INPUT ARTIKEL.
            ADD 303 VDU-ECK GIVING VDU-LP.
            DISPLAY "Start-Nr.: " with highlight AT VDU-LP.
        C.  DISPLAY "<esc>= Abbruch, <ret>= Start-Nr." AT 2301.
@@ -182,6 +186,11 @@
            IF ESC GO X.
            IF WH-NUM = 0 GO C.
            MOVE WH-NUM TO WM-START.
+      *----------------------------> Preis/Bezeichnung aus Artikelstamm <-
+           MOVE WH-NUM TO AR-NUM.
+           READ ARTIKEL IGNORE LOCK INVALID
+               MOVE SPACE TO AR-BEZ
+               MOVE 0 TO AR-VKP.
       *--------------------------------------------> Barcode ausgeben <-
            MOVE 0 TO WL.
            MOVE WM-START TO WH-EAN.
@@ -189,6 +198,7 @@
            PERFORM L-EANDRU.
            GO C.
        X.  WRITE DRA-SATZ AFTER 0.
+           CLOSE ARTIKEL.
            PERFORM END-DRU.
            CALL "CAUP" USING "08CLOFEN" WH-CREG.
        Z.  EXIT.
@@ -274,6 +284,10 @@
            MOVE WH-EAN TO WD-BAR.
            MOVE WD-BAR TO DRX-SATZ(2:).
            PERFORM DRUCK.
+      *--------------------------> Bezeichnung/Preis aus Artikelstamm <-
+           MOVE AR-VKP TO WD-PREIS.
+           MOVE AR-BEZ TO DRX-SATZ(2:25).
+           MOVE WD-PREIS TO DRX-SATZ(29:8).
            PERFORM DRUCK.
        Z.  EXIT.
       ***********************************************************************
