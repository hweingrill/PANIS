@@ -29,6 +29,9 @@
                              RECORD KEY LFA-KEY
                              FILE STATUS WF-STATUS.
       $SET NO DATACOMPRESS
+           SELECT REDRUPROT  ASSIGN TO "REDRUPRO.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -72,6 +75,18 @@
                                RECORD IS VARYING IN SIZE FROM 1 TO 80
                                DEPENDING ON WS-HILF.
        01  HI-SATZ                     PIC X(80).
+      ************************************ Archiv-Reprint-Protokoll *
+       FD  REDRUPROT                   LABEL RECORD STANDARD.
+       01  RP-SATZ.
+           03  RP-DATUM                PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RP-ZEIT                 PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RP-KTONR                PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RP-RENUM                PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RP-BEDIEN               PIC X(13).
       ******************************************************************
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ.
@@ -119,6 +134,7 @@
            03  WM-OPEN                 PIC 9         COMP   VALUE ZERO.
            03  WM-LFOPEN               PIC 9         COMP   VALUE ZERO.
            03  WM-REOPEN               PIC 9         COMP   VALUE ZERO.
+           03  WM-RPOPEN               PIC 9         COMP   VALUE ZERO.
            03  WV-LJ                   PIC 99.
            03  WV-RJ                   PIC 99.
            03  WX-PRNO                 PIC 99        COMP-X.
@@ -146,6 +162,9 @@
            03  WV-KTONR                PIC 9(6)      COMP.
            03  WV-LFNUM                PIC 9(6)      COMP.
            03  WV-NUM                  PIC 9(5)      COMP.
+           03  WV-VDAT                 PIC 9(6)      COMP.
+           03  WV-BDAT                 PIC 9(6)      COMP.
+           03  WX-TREFF                PIC 99        COMP.
            03  WA-DATUM                PIC 9(6)      COMP.
            03  WD-NUM                  PIC ZZZ.ZZ9.
            03  WD-KTO                  PIC ZZ.ZZ9,9.
@@ -342,6 +361,8 @@
            DISPLAY "1 - Archivieren"     AT 0924
                    "2 - Rechnung"        AT 0024
                    "3 - Lieferscheine"   AT 0024
+                   "4 - Rechnungssuche Datum/Text"   AT 0024
+                   "5 - Lfscheinsuche Datum/Text"    AT 0024
                    " "                   AT 0024
                    "<ret-leer>= Ende"    AT 0024
                    "Bitte w꼑len Sie:  " AT 0034
@@ -350,10 +371,12 @@
            IF NOT RET GO C.
            MOVE WH-NUM TO WH-PG.
            IF WH-PG = 9 CALL "PANREARC" USING "10" WH-CREG GO A.
-           IF WH-PG > 3 and wh-pg not = 9 GO C.
+           IF WH-PG > 5 and wh-pg not = 9 GO C.
        E.  EVALUATE WH-PG
                WHEN 1 PERFORM ARCHIVIEREN
                WHEN 2 PERFORM RECH-ARCHIV
+               WHEN 4 PERFORM RE-DATSUCH
+               WHEN 5 PERFORM LF-DATSUCH
                WHEN 3 PERFORM LFS-ARCHIV.
            IF WL-CA NOT = 11 GO C.
        Z.  EXIT PROGRAM.
@@ -449,7 +472,8 @@
        Z.  EXIT.
       ************************************************* Rechnubgsdruck *
        RE-DRUCK SECTION.
-       A.  MOVE "PANDRUCK.LST" TO WH-ARCHIV.
+       A.  PERFORM REDRUPROT-SCHREIB.
+           MOVE "PANDRUCK.LST" TO WH-ARCHIV.
            OPEN OUTPUT ARCHIV.
        K.  MOVE REA-REST TO AC-SATZ.
            READ RE-ARCHIV NEXT AT END GO N.
@@ -479,6 +503,221 @@
            CLOSE DRUDAT.
            DELETE FILE DRUDAT.
        Z.  EXIT.
+      ************************ Reprint-Protokoll eroeffnen *
+       REDRUPROT-OPEN SECTION.
+       A.  IF WM-RPOPEN = 1 GO Z.
+           MOVE 1 TO WM-RPOPEN.
+           OPEN INPUT REDRUPROT.
+           IF WF-STATUS = "35" CONTINUE ELSE CLOSE REDRUPROT.
+           OPEN EXTEND REDRUPROT.
+       Z.  EXIT.
+      ************** Reprint protokollieren - wer und wann *
+       REDRUPROT-SCHREIB SECTION.
+       A.  PERFORM REDRUPROT-OPEN.
+           DISPLAY "Bediener-Kurzz.: " AT 2401.
+           MOVE SPACE TO WV-MCODE.
+           MOVE 0 TO WH-NUM.
+           CALL "CAUP" USING "1003134010" WH-CREG.
+           MOVE WV-MCODE TO RP-BEDIEN.
+           ACCEPT RP-DATUM FROM DATE.
+           ACCEPT RP-ZEIT FROM TIME.
+           DIVIDE 10 INTO REA-KTONR GIVING RP-KTONR.
+           MOVE WV-NUM TO RP-RENUM.
+           WRITE RP-SATZ.
+       Z.  EXIT.
+      ************************** Suchtext in Archivsatz pruefen *
+       DATSUCH-TEXT SECTION.
+       A.  MOVE 1 TO WX-TREFF.
+           IF WV-MCODE = SPACE GO Z.
+           MOVE 0 TO WX-TREFF.
+           PERFORM VARYING WL FROM 13 BY -1 UNTIL WL = 1
+               OR WV-MCODE(WL:1) NOT = SPACE CONTINUE.
+           INSPECT AC-REST TALLYING WX-TREFF
+               FOR ALL WV-MCODE(1:WL).
+       Z.  EXIT.
+      ****************** Rechnungsarchiv: Suche nach Datum / Text *
+       RE-DATSUCH SECTION.
+       A.  CALL "CAUP" USING "16CLRFEN" WH-CREG.
+           MOVE 0 TO WV-VDAT WV-BDAT.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Rechnungssuche Datum / Text " with highlight
+               AT VDU-LP.
+       B.  ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "von:          bis:                        "
+               AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= von-Datum, <ret-leer>= oh
+      -        "ne" AT 2301.
+           MOVE WM-DATUM TO WZ-DATUM WH-WERT.
+           CALL "CAUP" USING "1102316006" WH-CREG.
+           IF ESC GO X.
+           IF NOT RET GO B.
+           MOVE WZ-DATUM TO WV-VDAT.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       C.  ADD 13 TO VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= bis-Datum, <ret-leer>= oh
+      -        "ne" AT 2301.
+           MOVE WM-DATUM TO WZ-DATUM WH-WERT.
+           CALL "CAUP" USING "1102316006" WH-CREG.
+           IF ESC GO X.
+           IF NOT RET GO C.
+           MOVE WZ-DATUM TO WV-BDAT.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       D.  ADD 203 VDU-ECK GIVING VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "Suchtext:              " AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret-leer>= ohne Text, Text+<ret
+      -        ">= suchen" AT 2301.
+           MOVE SPACE TO WV-MCODE.
+           MOVE 0 TO WH-NUM.
+           CALL "CAUP" USING "1003134010" WH-CREG.
+           IF ESC GO X.
+           ADD 10 TO VDU-LP.
+           DISPLAY WV-MCODE with highlight AT VDU-LP.
+           PERFORM OPEN-REARC.
+           IF WF-STATUS = 05 CLOSE RE-ARCHIV
+               MOVE 0 TO WM-REOPEN
+               DELETE FILE RE-ARCHIV
+               DISPLAY "keine Rechnungen" with highlight AT 2401
+               PERFORM WEITER
+               GO X.
+       E.  CALL "CAUP" USING "16CLRFEN" WH-CREG.
+           PERFORM ALLANZ.
+           MOVE 0 TO REA-NUM REA-LFD.
+           START RE-ARCHIV KEY NOT < REA-KEY INVALID
+                PERFORM NO-REC GO X.
+       F.  READ RE-ARCHIV NEXT WITH NO LOCK AT END MOVE 8 TO WI GO L.
+           IF ZUGRIF PERFORM BESETZT GO F.
+           IF REA-LFD not = 0 GO F.
+           MOVE REA-REST TO AC-SATZ.
+           IF WV-VDAT not = 0 and AC-DATUM < WV-VDAT GO F.
+           IF WV-BDAT not = 0 and AC-DATUM > WV-BDAT GO F.
+           PERFORM DATSUCH-TEXT.
+           IF WX-TREFF = 0 GO F.
+           IF WI < 3 PERFORM VARYING WF FROM 1 BY 1 UNTIL WF > 9
+                        IF REA-KEY = WT-KEY(WF) GO F.
+           IF WI = 3 GO K.
+           CALL "CAUP" USING "17SCROLLF" WH-CREG.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 8
+               MOVE WT-KEY(WX + 1) TO WT-KEY(WX).
+           MOVE 8 TO WX.
+       K.  PERFORM REA-DIS.
+           IF WR NOT = 9 GO F.
+           MOVE 9 TO WI.
+       L.  PERFORM WASNUN.
+           IF ENDE and WH-NUM not = 0 GO Q.
+       M.  IF ESC OR KIST MOVE 0 TO WH-NUM GO X.
+           IF RET AND WH-NUM > 0 MOVE WT-KEY(WH-NUM) TO REA-KEY
+               MOVE REA-NUM TO WH-NUM WH-WERT GO X.
+           IF AB GO F.
+       N.  READ RE-ARCHIV PREVIOUS WITH NO LOCK AT END MOVE 2 TO WI GO L.
+           IF ZUGRIF PERFORM BESETZT GO N.
+           IF REA-LFD not = 0 GO N.
+           MOVE REA-REST TO AC-SATZ.
+           IF WV-VDAT not = 0 and AC-DATUM < WV-VDAT GO N.
+           IF WV-BDAT not = 0 and AC-DATUM > WV-BDAT GO N.
+           PERFORM DATSUCH-TEXT.
+           IF WX-TREFF = 0 GO N.
+           IF WI > 7 PERFORM VARYING WF FROM 9 BY -1 UNTIL WF < 1
+                        IF REA-KEY = WT-KEY(WF) GO N.
+           CALL "CAUP" USING "22SCROLAB" WH-CREG.
+           PERFORM VARYING WX FROM 8 BY -1 UNTIL WX < 1
+              MOVE WT-KEY(WX) TO WT-KEY(WX + 1).
+           MOVE 0 TO WX.
+           PERFORM REA-DIS.
+           IF WR NOT = 9 GO N.
+           MOVE 1 TO WI.
+           GO L.
+       Q.  MOVE WT-KEY(WH-NUM) TO REA-KEY.
+           READ RE-ARCHIV INVALID GO X.
+           IF ZUGRIF PERFORM BESETZT GO Q.
+           MOVE REA-NUM TO WV-NUM.
+           PERFORM RE-DRUCK.
+           GO X.
+       X.  ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Rechnungssuche Datum / Text " with highlight
+               AT VDU-LP.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       Z.  EXIT.
+      ****************** Lieferscheinarchiv: Suche nach Datum / Text *
+       LF-DATSUCH SECTION.
+       A.  CALL "CAUP" USING "16CLRFEN" WH-CREG.
+           MOVE WE-DRU(2) TO WM-DRU.
+           MOVE 0 TO WM-LFOPEN WV-VDAT WV-BDAT.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Lieferscheinsuche Datum / Text " with highlight
+               AT VDU-LP.
+       B.  ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "von:          bis:                        "
+               AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= von-Datum, <ret-leer>= oh
+      -        "ne" AT 2301.
+           MOVE WM-DATUM TO WZ-DATUM WH-WERT.
+           CALL "CAUP" USING "1102316006" WH-CREG.
+           IF ESC GO X.
+           IF NOT RET GO B.
+           MOVE WZ-DATUM TO WV-VDAT.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       C.  ADD 13 TO VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= bis-Datum, <ret-leer>= oh
+      -        "ne" AT 2301.
+           MOVE WM-DATUM TO WZ-DATUM WH-WERT.
+           CALL "CAUP" USING "1102316006" WH-CREG.
+           IF ESC GO X.
+           IF NOT RET GO C.
+           MOVE WZ-DATUM TO WV-BDAT.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       D.  ADD 203 VDU-ECK GIVING VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "Suchtext:              " AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret-leer>= ohne Text, Text+<ret
+      -        ">= suchen" AT 2301.
+           MOVE SPACE TO WV-MCODE.
+           MOVE 0 TO WH-NUM.
+           CALL "CAUP" USING "1003134010" WH-CREG.
+           IF ESC GO X.
+           ADD 10 TO VDU-LP.
+           DISPLAY WV-MCODE with highlight AT VDU-LP.
+           PERFORM OPEN-LFARC.
+           IF WF-STATUS = 05 CLOSE LF-ARCHIV
+               MOVE 0 TO WM-LFOPEN
+               DELETE FILE LF-ARCHIV
+               DISPLAY "keine Lieferscheine" with highlight AT 2401
+               PERFORM WEITER
+               GO X.
+           MOVE LOW-VALUE TO LFA-KEY.
+       G.  READ LF-ARCHIV NEXT AT END GO H.
+           IF ZUGRIF PERFORM BESETZT GO G.
+           MOVE LFA-REST TO AC-SATZ.
+           IF WV-VDAT not = 0 and LFA-DATUM < WV-VDAT GO G.
+           IF WV-BDAT not = 0 and LFA-DATUM > WV-BDAT GO G.
+           PERFORM DATSUCH-TEXT.
+           IF WX-TREFF = 0 GO G.
+           MOVE LFA-KTONR TO WV-KTONR.
+           ADD 211 VDU-ECK GIVING VDU-LP.
+           DIVIDE 10 INTO LFA-KTONR GIVING WD-KTO.
+           DISPLAY WD-KTO with highlight AT VDU-LP.
+           ADD 20 TO VDU-LP.
+           MOVE LFA-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+           ADD 11 TO VDU-LP.
+           MOVE LFA-NUM TO WD-NUM WV-LFNUM.
+           DISPLAY "Lfs-Nr.: " AT VDU-LP WD-NUM with highlight.
+       I.  DISPLAY "<Ende>= drucken, < >= weitersuchen, <esc/ret>= Ab
+      -        "bruch" AT 2301.
+           CALL "CAUP" USING "0023600000" WH-CREG.
+           IF AB GO G.
+           IF ESC OR RET GO X.
+           IF NOT ENDE GO I.
+           PERFORM LF-DRUCK.
+           GO G.
+       H.  DISPLAY "** keine (weiteren) Treffer **" with highlight
+               AT 2465.
+           PERFORM WEITER.
+       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
+           IF WM-LFOPEN = 1 CLOSE LF-ARCHIV
+               MOVE 0 TO WM-LFOPEN.
+       Z.  EXIT.
       ******************************************************************
        ALLANZ SECTION.
        A.  ADD 202 VDU-ECK GIVING VDU-REL.
@@ -658,7 +897,15 @@
            IF ESC OR RET GO C.
            IF NOT ENDE GO I.
            IF WV-KTONR NOT = LFA-KTONR GO C.
-           MOVE "PANDRUCK.LST" TO WH-ARCHIV.
+           PERFORM LF-DRUCK.
+           GO C.
+       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
+           IF WM-LFOPEN = 1 CLOSE LF-ARCHIV
+               MOVE 0 TO WM-LFOPEN.
+       Z.  EXIT.
+      ******************************************* Lieferscheindruck *
+       LF-DRUCK SECTION.
+       A.  MOVE "PANDRUCK.LST" TO WH-ARCHIV.
            OPEN OUTPUT ARCHIV.
        K.  MOVE LFA-REST TO AC-SATZ.
            READ LF-ARCHIV NEXT AT END GO N.
@@ -685,10 +932,6 @@
            GO Q.
        W.  PERFORM END-DRU.
            CLOSE DRUDAT.
-           GO C.
-       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
-           IF WM-LFOPEN = 1 CLOSE LF-ARCHIV
-               MOVE 0 TO WM-LFOPEN.
        Z.  EXIT.
       ******************************************************************
        COMLINE SECTION.
