@@ -31,4 +31,6 @@
            03  AR-INH                  PIC 99V99      COMP.
            03  AR-INH                  PIC X(8).
            03  AR-SGRP                 PIC 9(4)       COMP.
-           03  AR-FILLER               PIC X(8).
+      *------------------------------------------> Mindestbestand <-
+           03  AR-MIND                 PIC S9(5)      COMP.
+           03  AR-FILLER               PIC X(4).
