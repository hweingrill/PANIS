@@ -38,6 +38,9 @@
                              RECORD KEY OLFA-KEY
                              FILE STATUS WF-STATUS.
       $SET NO DATACOMPRESS
+           SELECT REORGPROT  ASSIGN TO "REORGPRO.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -96,6 +99,24 @@
                05 OLFA-NUM              PIC 9(5)     COMP.
                05 OLFA-LFD              PIC 99       COMP.
            03  OLFA-REST                PIC X(1024).
+      ***************************************** Reorgan.-Protokoll *
+       FD  REORGPROT                   LABEL RECORD STANDARD.
+       01  RG-SATZ.
+           03  RG-DATUM                PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-ZEIT                 PIC 9(6).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-RELES                PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-REGESCHR             PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-RESKIP               PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-LFLES                PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-LFGESCHR             PIC 9(5).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RG-LFSKIP               PIC 9(5).
       ******************************************************************
        FD  HILFPOS             LABEL RECORD STANDARD
                                RECORD IS VARYING IN SIZE FROM 1 TO 80
@@ -156,6 +177,13 @@
            03  WM-OPEN                 PIC 9         COMP   VALUE ZERO.
            03  WM-LFOPEN               PIC 9         COMP   VALUE ZERO.
            03  WM-REOPEN               PIC 9         COMP   VALUE ZERO.
+           03  WM-RGOPEN               PIC 9         COMP   VALUE ZERO.
+           03  WD-RELES                PIC 9(5)      COMP   VALUE ZERO.
+           03  WD-REGESCHR             PIC 9(5)      COMP   VALUE ZERO.
+           03  WD-RESKIP               PIC 9(5)      COMP   VALUE ZERO.
+           03  WD-LFLES                PIC 9(5)      COMP   VALUE ZERO.
+           03  WD-LFGESCHR             PIC 9(5)      COMP   VALUE ZERO.
+           03  WD-LFSKIP               PIC 9(5)      COMP   VALUE ZERO.
            03  WV-LJ                   PIC 99.
            03  WV-RJ                   PIC 99.
            03  WX-PRNO                 PIC 99        COMP-X.
@@ -374,6 +402,8 @@
            IF ESC GO Z.
            IF NOT EINF GO Z.
            MOVE 98 TO WN-ORJ WN-OLJ.
+           MOVE 0 TO WD-RELES WD-REGESCHR WD-RESKIP.
+           MOVE 0 TO WD-LFLES WD-LFGESCHR WD-LFSKIP.
            DISPLAY "Rechnungen" with highlight AT 1520.
        C.  OPEN INPUT ORE-ARCHIV.
            IF WF-STATUS not = "00" GO L.
@@ -381,10 +411,14 @@
            START ORE-ARCHIV KEY not < OREA-KEY INVALID GO K.
        E.  READ ORE-ARCHIV NEXT AT END GO K.
            IF ZUGRIF PERFORM BESETZT GO E.
+           ADD 1 TO WD-RELES.
            IF OREA-LFD = 0 MOVE OREA-REST(11:2) TO WK-J
                PERFORM OPEN-REARC.
            MOVE OREA-SATZ TO REA-SATZ.
-       G.  WRITE REA-SATZ INVALID ADD 1 TO REA-LFD GO G.
+       G.  WRITE REA-SATZ
+               INVALID IF REA-LFD < 99 ADD 1 TO REA-LFD GO G
+                           ELSE ADD 1 TO WD-RESKIP GO E.
+           ADD 1 TO WD-REGESCHR.
            DISPLAY REA-REST(1:20) AT 2020.
            GO E.
        K.  CLOSE ORE-ARCHIV.
@@ -398,17 +432,49 @@
            START OLF-ARCHIV KEY not < OLFA-KEY INVALID GO R.
        P.  READ OLF-ARCHIV NEXT AT END GO R.
            IF ZUGRIF PERFORM BESETZT GO P.
+           ADD 1 TO WD-LFLES.
            IF OLFA-LFD = 0 MOVE OLFA-REST(11:2) TO WK-J
                MOVE OLFA-DATUM TO AC-DATUM
                PERFORM OPEN-LFARC.
            MOVE OLFA-SATZ TO LFA-SATZ.
-       Q.  WRITE LFA-SATZ INVALID ADD 1 TO LFA-LFD GO Q.
+       Q.  WRITE LFA-SATZ
+               INVALID IF LFA-LFD < 99 ADD 1 TO LFA-LFD GO Q
+                           ELSE ADD 1 TO WD-LFSKIP GO P.
+           ADD 1 TO WD-LFGESCHR.
            DISPLAY LFA-REST(1:20) AT 2020.
            GO P.
        R.  CLOSE OLF-ARCHIV.
        S.  ADD -1 TO WN-OLJ.
            IF WN-OLJ > 94 GO O.
+           DISPLAY "Rechnungen:    gelesen " WD-RELES
+               " geschrieben " WD-REGESCHR
+               " uebersprungen " WD-RESKIP AT 1720.
+           DISPLAY "Lieferscheine: gelesen " WD-LFLES
+               " geschrieben " WD-LFGESCHR
+               " uebersprungen " WD-LFSKIP AT 1820.
+           PERFORM WEITER.
+           PERFORM REORGPROT-SCHREIB.
        Z.  EXIT PROGRAM.
+      ***************************************** Reorgan.-Protokoll *
+       REORGPROT-OPEN SECTION.
+       A.  IF WM-RGOPEN = 1 GO Z.
+           MOVE 1 TO WM-RGOPEN.
+           OPEN INPUT REORGPROT.
+           IF WF-STATUS = "35" CONTINUE ELSE CLOSE REORGPROT.
+           OPEN EXTEND REORGPROT.
+       Z.  EXIT.
+       REORGPROT-SCHREIB SECTION.
+       A.  PERFORM REORGPROT-OPEN.
+           ACCEPT RG-DATUM FROM DATE.
+           ACCEPT RG-ZEIT FROM TIME.
+           MOVE WD-RELES    TO RG-RELES.
+           MOVE WD-REGESCHR TO RG-REGESCHR.
+           MOVE WD-RESKIP   TO RG-RESKIP.
+           MOVE WD-LFLES    TO RG-LFLES.
+           MOVE WD-LFGESCHR TO RG-LFGESCHR.
+           MOVE WD-LFSKIP   TO RG-LFSKIP.
+           WRITE RG-SATZ.
+       Z.  EXIT.
       ******************************************************************
        COMLINE SECTION.
        A.  DISPLAY WD-UPON UPON COMMAND-LINE.
