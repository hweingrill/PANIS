@@ -0,0 +1,89 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PANERLKO.
+      ******************************************************************
+      *          Pflege Erloeskontenzuordnung (KONSTANT WH-KEY=36)     *
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     pc.
+       OBJECT-COMPUTER.     pc.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PANSEKON.CPY.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "PANKONS.CPY".
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY WHCREG.CPY.
+       01  WF-REG.
+           03  WH-SLOT                 PIC 99       COMP.
+           03  WD-SLOT                 PIC Z9.
+           03  WD-KTONR                PIC ZZZZZ9.
+       COPY "PANEXT.CPY".
+       DECLARATIVES.
+       DECL-E SECTION.         USE AFTER ERROR PROCEDURE ON KONSTANT.
+       A.  CALL "CADECL" USING "PANEKONS.DAT" WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           MOVE WL-CREG TO WH-CREG.
+           IF WL-CA = 10 PERFORM ERLKO-PFLEGE.
+           MOVE WH-CREG TO WL-CREG.
+       Z.  EXIT PROGRAM.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+       Z.  EXIT.
+      *********************************** Pflege Erloeskontenzuordnung *
+       ERLKO-PFLEGE SECTION.
+       A.  MOVE 36 TO WH-KEY.
+           READ KONSTANT IGNORE LOCK INVALID
+               INITIALIZE KO-ESATZ
+               MOVE 36 TO WH-KEY
+               WRITE KO-SATZ.
+           CALL "CAUP" USING "0701010365000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Erloeskonten-Zuordnung " with highlight AT VDU-LP.
+           ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Bezeichnung:" AT VDU-LP.
+           ADD 13 TO VDU-LP.
+           DISPLAY KO-VERZ with highlight AT VDU-LP.
+           MOVE 1 TO WH-SLOT.
+       F.  ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Warengruppe:" AT VDU-LP.
+           ADD 13 TO VDU-LP.
+           MOVE WH-SLOT TO WD-SLOT.
+           DISPLAY WD-SLOT with highlight AT VDU-LP.
+           ADD 403 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Erloeskonto:" AT VDU-LP.
+           ADD 13 TO VDU-LP.
+           MOVE KO-KTONR(WH-SLOT) TO WD-KTONR.
+           DISPLAY WD-KTONR with highlight AT VDU-LP.
+           DISPLAY "< >= vor, < >= zurueck, <ret>= aendern, <esc>= En
+      -        "de" AT 2301.
+           CALL "CAUP" USING "0023630000" WH-CREG.
+           IF AUF; IF WH-SLOT < 21 ADD 1 TO WH-SLOT GO F.
+           IF AB; IF WH-SLOT > 1 SUBTRACT 1 FROM WH-SLOT GO F.
+           IF ESC GO X.
+           IF NOT RET GO F.
+       K.  DISPLAY "neues Konto: " AT 2301.
+           MOVE 0 TO WH-NUM.
+           CALL "CAUP" USING "1002086006" WH-CREG.
+           IF ESC GO F.
+           IF NOT RET GO K.
+           MOVE WH-NUM TO KO-KTONR(WH-SLOT).
+           MOVE KO-KTONR(WH-SLOT) TO WD-KTONR.
+           ADD 13 TO VDU-LP.
+           DISPLAY WD-KTONR with highlight AT VDU-LP.
+           REWRITE KO-SATZ.
+           GO F.
+       X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       Z.  EXIT.
