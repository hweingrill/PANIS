@@ -1,6 +1,10 @@
            SELECT BMDFIB     ASSIGN TO "BMDFIBU.DAT"
                              ORGANIZATION LINE SEQUENTIAL
                              FILE STATUS WF-STATUS.
+      *------------------------------> Abholbest�tigung BMD-Export <-
+           SELECT BMDOK      ASSIGN TO "BMDFIBU.OK"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS WF-STATUS.
       ******************************************************************
        FD  BMDFIB.
        01  BM-KSATZ.
@@ -39,8 +43,35 @@
            03  BM-VBKZ                 PIC X.       *> immer A
            03  BM-END                  PIC XX.      *> immer 0*
            03  BM-REST                 PIC X(36).
+      *------------------------------------------------------> Quittung <-
+       FD  BMDOK                       LABEL RECORD OMITTED.
+       01  BO-SATZ.
+           03  BO-DATUM                PIC 9(8).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WM-BMDOK                    PIC 9        COMP    VALUE ZERO.
+      ************************* Abholung des letzten Exports best�tigt? *
+       BMD-PRUEF SECTION.
+       A.  IF WM-BMDOK = 1 GO Z.
+           OPEN INPUT BMDOK.
+           IF WF-STATUS NOT = "35" GO D.
+      *------------------> BMD hat den letzten Export noch nicht geholt <-
+       C.  DISPLAY "BMD-Abholung des letzten Exports nicht best�tigt!"
+               with BLINK highlight AT 2401.
+           DISPLAY "<ret>= trotzdem neu exportieren, <esc>= Abbruch"
+               AT 2501.
+           CALL "CAUP" USING "1003340000" WH-CREG.
+           IF ESC SET ESC TO TRUE GO Z.
+           GO E.
+       D.  CLOSE BMDOK.
+           DELETE FILE BMDOK.
+       E.  MOVE 1 TO WM-BMDOK.
+       Z.  EXIT.
+      ******************************************************************
       *---------------------------------------------> neue BMD-Kunden <-
-       F.  MOVE BF-KTONR TO BM-KTONR.
+       F.  PERFORM BMD-PRUEF.
+           IF ESC GO Z.
+           MOVE BF-KTONR TO BM-KTONR.
            MOVE BF-MCODE TO WT-TX.
            CALL "CAUP" USING "21CONV10" WH-CREG.
            MOVE WT-TX TO BM-MCODE.
@@ -64,7 +95,9 @@
            WRITE BM-KSATZ.
       ************************************************** BMD-Buchungen *
        BMD-BUCH SECTION.
-       A.  INITIALIZE BM-BSATZ.
+       A.  PERFORM BMD-PRUEF.
+           IF ESC GO Z.
+           INITIALIZE BM-BSATZ.
            MOVE 0 TO BM-SA.
            COMPUTE BM-KTO = BF-KTONR / 10.
            MOVE BF-DAT TO BM-BELDAT.
@@ -89,3 +122,10 @@
            MOVE "*" TO BM-END.
            WRITE BM-BSATZ.
        Z.  EXIT.
+      ***************** Abholung des aktuellen Exports best�tigen *******
+       BMD-BEST SECTION.
+       A.  MOVE WH-DATUM TO BO-DATUM.
+           OPEN OUTPUT BMDOK.
+           WRITE BO-SATZ.
+           CLOSE BMDOK.
+       Z.  EXIT.
