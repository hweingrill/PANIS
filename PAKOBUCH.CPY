@@ -3,15 +3,10 @@
        01  BU-SATZ.
            03  BU-HEAD                PIC XXXX.           *> wegen RM85
            03  BU-INHALT.
-      *----------------------------------> Sperrkenzeichen f�r Satz 1 <-
-      *            0 = Schnittstellendatei kann bearbeitet werden
-      *            1 = in Schnittstellendatei wird soeben gearbeitet;
-      *                solange Satz 1 lesen, bis Sperre aufgehoben ist
-               05  BU-SPERRE          PIC 9.
                05  BU-LREC            PIC 9(5).
                05  BU-VONDAT          PIC 9(8).
                05  BU-BISDAT          PIC 9(8).
-               05  FILLER             PIC X(368).
+               05  FILLER             PIC X(369).
       *-----------------------------------------------------------------
       *                      Inhalt ab Satz 2 - n
            03  BU-INH2 REDEFINES BU-INHALT.
