@@ -9,6 +9,7 @@
                05 LF-KTONR             PIC 9(6)       COMP.
                05 LF-NUM               PIC 9(6)       COMP.
            03  LF-ARNUM                PIC 9(4)       COMP.
+      *-------------------------------> (1) bestellt  (2) Rueckstand <-
            03  LF-MENGE                PIC S9(5)      COMP   OCCURS 3.
            03  LF-PREIS                PIC S9(4)V999  COMP.
            03  LF-BEZ                  PIC X(25).
