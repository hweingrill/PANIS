@@ -35,3 +35,10 @@
            03  DE-FILNR                PIC 9(5).
            03  DE-GLN                  PIC 9(14).
            03  DE-UID                  PIC X(14).
+      *------------------------------------------ Saisonpause von/bis <-
+           03  DE-SUSPAB               PIC 9(8)       COMP.
+           03  DE-SUSPBIS              PIC 9(8)       COMP.
+      *-------------------------------> Sortimentsbeschraenkung PANBS <-
+           03  DE-SORTAN               PIC 9.
+               88  DE-SORTEIN          VALUE 1.
+           03  DE-ARTLISTE             PIC 9(4)  COMP  OCCURS 20.
