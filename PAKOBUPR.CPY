@@ -3,15 +3,10 @@
        01  BP-SATZ.
            03  BP-HEAD                PIC XXXX.           *> wegen RM85
            03  BP-INHALT.
-      *----------------------------------> Sperrkenzeichen f�r Satz 1 <-
-      *            0 = Schnittstellendatei kann bearbeitet werden
-      *            1 = in Schnittstellendatei wird soeben gearbeitet;
-      *                solange Satz 1 lesen, bis Sperre aufgehoben ist
-               05  BP-SPERRE          PIC 9.
                05  BP-LREC            PIC 9(5).
                05  BP-VONDAT          PIC 9(8).
                05  BP-BISDAT          PIC 9(8).
-               05  FILLER             PIC X(368).
+               05  FILLER             PIC X(369).
       *-----------------------------------------------------------------
       *                      Inhalt ab Satz 2 - n
            03  BP-INH2 REDEFINES BP-INHALT.
@@ -33,6 +28,9 @@
                    07  BP-KOND2T      PIC 9(3).
                    07  BP-KONDN       PIC 9(3).
                05  BP-ZUSTAND         PIC 9.
+                   88 BP-NEU          VALUE 0.
+                   88 BP-ABGEGLICHEN  VALUE 1.
+                   88 BP-DIFFERENZ    VALUE 2.
                05  BP-REFNR           PIC 9(5).
                05  BP-USTCODE         PIC S9
                                       SIGN IS TRAILING SEPARATE.
