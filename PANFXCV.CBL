@@ -34,6 +34,10 @@
                              ALTERNATE RECORD KEY AAR-AKEY DUPLICATES
                              ALTERNATE RECORD KEY AAR-BKEY DUPLICATES
                              FILE STATUS IS WF-STATUS.
+      *--------------------------------------> Probelauf-Protokoll <-
+           SELECT FXPROT     ASSIGN TO DISK "PANFXLOG.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        copy panfakt.cpy.
@@ -146,6 +150,15 @@
            03  AAR-BKEY.
                05 AAR-GVZ               PIC 99         COMP.
            03  FILLER                  PIC X(4).
+      *--------------------------------------> Probelauf-Protokoll <-
+       FD  FXPROT.
+       01  FXP-SATZ.
+           03  FXP-DATUM               PIC 9(6).
+           03  FXP-ZEIT                PIC 9(6).
+           03  FXP-TEXT                PIC X(32).
+           03  FXP-NEU                 PIC ZZZZZ9.
+           03  FXP-GEA                 PIC ZZZZZ9.
+           03  FXP-KONF                PIC ZZZZZ9.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -161,6 +174,11 @@
            03  WL-KO                   PIC 99.
            03  WL-MA                   PIC 9.
            03  WL-ATTR                 PIC XX.
+           03  WL-PROBE                PIC X          VALUE "N".
+               88  WL-PROBEJA          VALUE "J".
+           03  WL-LIVEOK               PIC X          VALUE "N".
+               88  WL-LIVEOKJA         VALUE "J".
+           03  WL-RAB-TMP              PIC S99V9      COMP-3.
        COPY "WHCREG.CPY".
        01  WH-REG.
            03  wi                      pic 99      COMP.
@@ -176,6 +194,10 @@
                05 WH-MEH               PIC 99       COMP.
                05 WH-NK                PIC 99       COMP.
                05 WH-TB                PIC 99       COMP.
+           03  WH-NEU                  PIC 9(6)     VALUE ZERO.
+           03  WH-GEA                  PIC 9(6)     VALUE ZERO.
+           03  WH-KONF                 PIC 9(6)     VALUE ZERO.
+           03  WH-PRTEXT                PIC X(32).
        COPY PANEXT.CPY.
        DECLARATIVES.
        DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON AFAKTDAT.
@@ -185,6 +207,10 @@
       *****************************************************************
        STEUER SECTION.
        A.  MOVE WL-CALL TO WH-CALL.
+           DISPLAY "Probelauf - nur Vergleich, keine Aenderung (J/N) ?"
+               AT 2001.
+           ACCEPT WL-PROBE AT 2056.
+           IF WL-PROBEJA PERFORM PROBE-LAUF GO Z.
            OPEN INPUT FAKTDAT.
            IF WF-STATUS < "10" CLOSE FAKTDAT GO I.
            IF WF-STATUS = "35" GO I.
@@ -329,3 +355,143 @@
            DISPLAY "Konvertierung beendet!" AT 2060.
            STOP RUN.
        Z.  EXIT PROGRAM.
+      ***************************** Probelauf - nur Vergleich, kein Schreiben *
+       PROBE-LAUF SECTION.
+       A.  PERFORM FA-PROBE.
+           PERFORM DE-PROBE.
+           PERFORM AR-PROBE.
+           DISPLAY "Probelauf beendet - keine Datei wurde veraendert."
+               AT 2560.
+       Z.  EXIT.
+      ************************************** Probelauf Faktdat-Konvertg. *
+       FA-PROBE SECTION.
+       A.  MOVE 0 TO WH-NEU WH-GEA WH-KONF.
+           MOVE "N" TO WL-LIVEOK.
+           OPEN INPUT AFAKTDAT.
+           IF WF-STATUS NOT < "10" GO Z.
+           OPEN INPUT FAKTDAT.
+           IF WF-STATUS < "10" MOVE "J" TO WL-LIVEOK.
+           MOVE LOW-VALUES TO AFA-SATZ.
+           START AFAKTDAT KEY NOT < AFA-KEY INVALID GO G.
+       C.  READ AFAKTDAT NEXT AT END GO G.
+           IF ZUGRIF GO C.
+           IF NOT WL-LIVEOKJA ADD 1 TO WH-NEU GO C.
+           MOVE AFA-KTONR TO FA-KTONR.
+           MOVE AFA-ARNUM TO FA-ARNUM.
+           READ FAKTDAT INVALID ADD 1 TO WH-NEU
+               NOT INVALID
+                   IF FA-MENGE(1) NOT = AFA-MENGE(1) OR
+                      FA-RETOUR(1) NOT = AFA-RETOUR(1) OR
+                      FA-KUARNUM NOT = AFA-KUARNUM
+                          ADD 1 TO WH-GEA
+                   END-IF
+           END-READ.
+           GO C.
+       G.  IF NOT WL-LIVEOKJA GO Y.
+           MOVE LOW-VALUES TO FA-SATZ.
+           START FAKTDAT KEY NOT < FA-KEY INVALID GO H.
+       D.  READ FAKTDAT NEXT AT END GO H.
+           IF ZUGRIF GO D.
+           MOVE FA-KTONR TO AFA-KTONR.
+           MOVE FA-ARNUM TO AFA-ARNUM.
+           READ AFAKTDAT INVALID ADD 1 TO WH-KONF.
+           GO D.
+       H.  CLOSE FAKTDAT.
+       Y.  CLOSE AFAKTDAT.
+           MOVE "AFAKTDAT -> FAKTDAT" TO WH-PRTEXT.
+           PERFORM PROBE-LOG.
+       Z.  EXIT.
+      ************************************** Probelauf Debitor-Konvertg. *
+       DE-PROBE SECTION.
+       A.  MOVE 0 TO WH-NEU WH-GEA WH-KONF.
+           MOVE "N" TO WL-LIVEOK.
+           OPEN INPUT ADEBITOR.
+           IF WF-STATUS NOT < "10" GO Z.
+           OPEN INPUT DEBITOR.
+           IF WF-STATUS < "10" MOVE "J" TO WL-LIVEOK.
+           MOVE LOW-VALUES TO ADE-SATZ.
+           START ADEBITOR KEY NOT < ADE-KEY INVALID GO G.
+       C.  READ ADEBITOR NEXT AT END GO G.
+           IF ZUGRIF GO C.
+           IF NOT WL-LIVEOKJA ADD 1 TO WH-NEU GO C.
+           MOVE ADE-KTONR TO DE-KTONR.
+           MOVE ADE-RAB TO WL-RAB-TMP.
+           IF ADE-RAB(1:2) = X"000F" MOVE 0 TO WL-RAB-TMP.
+           READ DEBITOR INVALID ADD 1 TO WH-NEU
+               NOT INVALID
+                   IF DE-BEZ NOT = ADE-BEZ OR
+                      DE-RET NOT = ADE-RET OR
+                      DE-RAB NOT = WL-RAB-TMP
+                          ADD 1 TO WH-GEA
+                   END-IF
+           END-READ.
+           GO C.
+       G.  IF NOT WL-LIVEOKJA GO Y.
+           MOVE LOW-VALUES TO DE-SATZ.
+           START DEBITOR KEY NOT < DE-KEY INVALID GO H.
+       D.  READ DEBITOR NEXT AT END GO H.
+           IF ZUGRIF GO D.
+           MOVE DE-FNR TO ADE-FNR.
+           MOVE DE-KTONR TO ADE-KTONR.
+           READ ADEBITOR INVALID ADD 1 TO WH-KONF.
+           GO D.
+       H.  CLOSE DEBITOR.
+       Y.  CLOSE ADEBITOR.
+           MOVE "ADEBITOR -> DEBITOR" TO WH-PRTEXT.
+           PERFORM PROBE-LOG.
+       Z.  EXIT.
+      ************************************** Probelauf Artikel-Konvertg. *
+       AR-PROBE SECTION.
+       A.  MOVE 0 TO WH-NEU WH-GEA WH-KONF.
+           MOVE "N" TO WL-LIVEOK.
+           OPEN INPUT ALTARTIK.
+           IF WF-STATUS NOT < "10" GO Z.
+           OPEN INPUT ARTIKEL.
+           IF WF-STATUS < "10" MOVE "J" TO WL-LIVEOK.
+           MOVE LOW-VALUES TO AAR-SATZ.
+           START ALTARTIK KEY NOT < AAR-KEY INVALID GO G.
+       C.  READ ALTARTIK NEXT AT END GO G.
+           IF ZUGRIF GO C.
+           IF NOT WL-LIVEOKJA ADD 1 TO WH-NEU GO C.
+           MOVE AAR-NUM TO AR-NUM.
+           READ ARTIKEL INVALID ADD 1 TO WH-NEU
+               NOT INVALID
+                   IF AR-BEZ NOT = AAR-BEZ OR
+                      AR-VKP NOT = AAR-VKP OR
+                      AR-EKP NOT = AAR-EKP
+                          ADD 1 TO WH-GEA
+                   END-IF
+           END-READ.
+           GO C.
+       G.  IF NOT WL-LIVEOKJA GO Y.
+           MOVE LOW-VALUES TO AR-SATZ.
+           START ARTIKEL KEY NOT < AR-KEY INVALID GO H.
+       D.  READ ARTIKEL NEXT AT END GO H.
+           IF ZUGRIF GO D.
+           MOVE AR-NUM TO AAR-NUM.
+           READ ALTARTIK INVALID ADD 1 TO WH-KONF.
+           GO D.
+       H.  CLOSE ARTIKEL.
+       Y.  CLOSE ALTARTIK.
+           MOVE "ALTARTIK -> ARTIKEL" TO WH-PRTEXT.
+           PERFORM PROBE-LOG.
+       Z.  EXIT.
+      ****************************************** Probelauf-Protokollzeile *
+       PROBE-LOG SECTION.
+       A.  ACCEPT FXP-DATUM FROM DATE.
+           ACCEPT FXP-ZEIT FROM TIME.
+           MOVE WH-PRTEXT TO FXP-TEXT.
+           MOVE WH-NEU TO FXP-NEU.
+           MOVE WH-GEA TO FXP-GEA.
+           MOVE WH-KONF TO FXP-KONF.
+           OPEN EXTEND FXPROT.
+           WRITE FXP-SATZ.
+           CLOSE FXPROT.
+           DISPLAY WH-PRTEXT AT 2001.
+           DISPLAY "neu: "        AT 2201.
+           DISPLAY WH-NEU         AT 2207.
+           DISPLAY "geaendert: "  AT 2301.
+           DISPLAY WH-GEA         AT 2313.
+           DISPLAY "entfaellt: "  AT 2401.
+           DISPLAY WH-KONF        AT 2413.
+       Z.  EXIT.
