@@ -0,0 +1,157 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PANSTVGL.
+      ******************************************************************
+      *     Statistik Jahresvergleich Kunde/Artikel (ST-SATZ)          *
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     pc.
+       OBJECT-COMPUTER.     pc.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATISTIK  ASSIGN TO DISK "PANESTAT.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY ST-KEY
+                             FILE STATUS IS WF-STATUS.
+           SELECT DRUCKER    ASSIGN TO PRINTER
+                             FILE STATUS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PANSTAT.CPY.
+      ******************************************************************
+       FD  DRUCKER                     LABEL RECORD STANDARD.
+       01  DRA-SATZ.
+           03  FILLER                  PIC XXXX.
+           03  DRA-STR.
+               05 DRA-JAHR             PIC 99.
+               05 FILLER               PIC X(3).
+               05 DRA-MENGE            PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-UMS              PIC ZZZZZZ9,9-.
+               05 FILLER               PIC X(3).
+               05 DRA-GEW              PIC ZZZZZZ9,9-.
+               05 FILLER               PIC X(3).
+               05 DRA-DELTA            PIC ZZZZZZ9,9-.
+               05 FILLER               PIC X(3).
+               05 DRA-HIN              PIC X(15).
+           03  DRA-TITEL REDEFINES DRA-STR
+                                       PIC X(70).
+           03  DRA-KTONR               PIC ZZZZZZZ9.
+           03  DRA-ARNUM               PIC ZZZ9.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY WHCREG.CPY.
+       01  WF-REG.
+           03  WM-OPEN                 PIC 9        COMP VALUE ZERO.
+           03  WX-PRNO                 PIC 99       COMP-X.
+           03  WX-PRSTAT               PIC 99       COMP-X.
+           03  WH-KTONR                PIC 9(8)     COMP.
+           03  WH-ARNUM                PIC 9(4)     COMP.
+           03  WH-JI                   PIC 99       COMP.
+           03  WH-JI2                  PIC 99       COMP.
+           03  WH-MI                   PIC 99       COMP.
+           03  WH-DELTA                PIC S9(9)V9  COMP.
+           03  WH-JAHRE                             OCCURS 40.
+               05  WH-JTJAHR           PIC 99       COMP.
+               05  WH-JTMENGE          PIC S9(8)    COMP.
+               05  WH-JTRET            PIC S9(8)    COMP.
+               05  WH-JTUMS            PIC S9(9)V9  COMP.
+               05  WH-JTGEW            PIC S9(9)V9  COMP.
+       COPY "PANEXT.CPY".
+       DECLARATIVES.
+       DECL-S SECTION.         USE AFTER ERROR PROCEDURE ON STATISTIK.
+       A.  CALL "CADECL" USING "PANESTAT.DAT" WH-CREG.
+       DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
+       A.  CALL "CADECL" USING "1DRUCKER    " WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           MOVE WL-CREG TO WH-CREG.
+           IF WL-CA = 10 PERFORM STAT-VGL.
+           MOVE WH-CREG TO WL-CREG.
+       Z.  EXIT PROGRAM.
+      ************************************************* ob Drucker ok *
+       DRU-OK SECTION.
+       A.  MOVE 0 TO WX-PRNO.
+           CALL "PC_TEST_PRINTER" USING WX-PRNO WX-PRSTAT.
+           IF WX-PRSTAT =
+               208 OR 192 OR 144 OR 128 OR 80 OR 64 OR 16 GO Z.
+           DISPLAY "Drucker nicht bereit: Fehler beheben und" AT 2401
+              GO A.
+       Z.  EXIT.
+      **** Jahreswerte lt. STATISTIK fuer Kunde/Artikel einsammeln *****
+       STAT-VGL SECTION.
+       A.  MOVE 0 TO WH-JI.
+           DISPLAY "Statistik-Jahresvergleich" AT 2301.
+           DISPLAY "Kunden-Konto-Nr. (0 = alle Kunden) :" AT 2401.
+           MOVE 0 TO WH-KTONR.
+           ACCEPT WH-KTONR AT 2438.
+           DISPLAY "Artikel-Nr.      (0 = alle Artikel):" AT 2501.
+           MOVE 0 TO WH-ARNUM.
+           ACCEPT WH-ARNUM AT 2538.
+           OPEN I-O STATISTIK.
+           MOVE WH-KTONR TO ST-KTONR.
+           MOVE WH-ARNUM TO ST-ARNUM.
+           MOVE 0 TO ST-JAHR.
+           START STATISTIK KEY NOT < ST-KEY INVALID GO X.
+       B.  READ STATISTIK NEXT IGNORE LOCK AT END GO X.
+           IF ST-KTONR NOT = WH-KTONR OR ST-ARNUM NOT = WH-ARNUM GO X.
+           IF WH-JI >= 40 GO X.
+           ADD 1 TO WH-JI.
+           MOVE ST-JAHR TO WH-JTJAHR(WH-JI).
+           MOVE 0 TO WH-JTMENGE(WH-JI) WH-JTRET(WH-JI)
+                     WH-JTUMS(WH-JI)   WH-JTGEW(WH-JI).
+           PERFORM VARYING WH-MI FROM 1 BY 1 UNTIL WH-MI > 12
+               ADD ST-MENGEN(WH-MI) TO WH-JTMENGE(WH-JI)
+               ADD ST-RET(WH-MI)    TO WH-JTRET(WH-JI)
+               ADD ST-UMSATZ(WH-MI) TO WH-JTUMS(WH-JI)
+               ADD ST-GEWINN(WH-MI) TO WH-JTGEW(WH-JI).
+           GO B.
+       X.  CLOSE STATISTIK.
+           PERFORM STAT-DRUCK.
+       Z.  EXIT.
+      ****************************** Jahresvergleich ausdrucken ********
+       STAT-DRUCK SECTION.
+       A.  IF WH-JI = 0
+               DISPLAY "keine Statistikdaten vorhanden" AT 2401
+               GO Z.
+           PERFORM DRU-OK.
+           OPEN OUTPUT DRUCKER.
+           MOVE 1 TO WM-OPEN.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "Statistik-Jahresvergleich" TO DRA-TITEL.
+           WRITE DRA-SATZ AFTER 0.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE WH-KTONR TO DRA-KTONR.
+           MOVE WH-ARNUM TO DRA-ARNUM.
+           WRITE DRA-SATZ AFTER 2.
+           MOVE SPACE TO DRA-SATZ.
+           WRITE DRA-SATZ AFTER 1.
+           PERFORM VARYING WH-JI2 FROM 1 BY 1 UNTIL WH-JI2 > WH-JI
+               MOVE SPACE TO DRA-SATZ
+               MOVE WH-JTJAHR(WH-JI2) TO DRA-JAHR
+               MOVE WH-JTMENGE(WH-JI2) TO DRA-MENGE
+               MOVE WH-JTUMS(WH-JI2) TO DRA-UMS
+               MOVE WH-JTGEW(WH-JI2) TO DRA-GEW
+               MOVE 0 TO DRA-DELTA
+               MOVE SPACE TO DRA-HIN
+               IF WH-JI2 > 1
+                   COMPUTE WH-DELTA =
+                       WH-JTUMS(WH-JI2) - WH-JTUMS(WH-JI2 - 1)
+                   MOVE WH-DELTA TO DRA-DELTA
+                   IF WH-DELTA < 0 MOVE "Rueckgang" TO DRA-HIN
+                   ELSE
+                       IF WH-DELTA > 0 MOVE "Zuwachs" TO DRA-HIN
+                   END-IF
+               END-IF
+               WRITE DRA-SATZ AFTER 1.
+           MOVE 0 TO WM-OPEN.
+           CLOSE DRUCKER.
+       Z.  EXIT.
