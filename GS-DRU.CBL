@@ -2,33 +2,44 @@
       ******************************************************************
        GS-DRU SECTION.
        A.  PERFORM ETIK-START.
-           MOVE "^LH30,330" TO DRE-SATZ.
+           PERFORM ETL-POS-LADEN.
+           STRING "^LH" KO-ETL-LH(1) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK.
-           MOVE "^F025,10^CF0,51,35^FD" TO DRE-SATZ.
+           STRING "^F" KO-ETL-F(1) DELIMITED BY SPACE
+               "^CF0,51,35^FD" DELIMITED BY SIZE INTO DRE-SATZ.
            MOVE "ET-BEZ-A TO DRE-SATZ(22:).
            PERFORM FS-ZEI.
-           MOVE "^LH30,400" TO DRE-SATZ.
+           STRING "^LH" KO-ETL-LH(2) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK
-           MOVE "^F020,10^A0,21^FD" TO DRE-SATZ.
+           STRING "^F" KO-ETL-F(2) DELIMITED BY SPACE
+               "^A0,21^FD" DELIMITED BY SIZE INTO DRE-SATZ.
            MOVE ET-ZU-A TO DRE-SATZ(18:).
            IF DRE-SATZ = SPACE PERFORM DRUCK
            else PERFORM FS-ZEI.
-           MOVE "^LH30,420" TO DRE-SATZ.
+           STRING "^LH" KO-ETL-LH(3) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK.
-           MOVE "^F020,50^A0,21^FD" TO DRE-SATZ.
+           STRING "^F" KO-ETL-F(3) DELIMITED BY SPACE
+               "^A0,21^FD" DELIMITED BY SIZE INTO DRE-SATZ.
            MOVE ET-ZU-B TO DRE-SATZ(18:).
            IF DRE-SATZ = SPACE PERFORM DRUCK
            else PERFORM FS-ZEI.
-           MOVE "^LH30,440" TO DRE-SATZ.
+           STRING "^LH" KO-ETL-LH(4) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK.
-           MOVE "^F020,50^A0,21^FD" TO DRE-SATZ.
+           STRING "^F" KO-ETL-F(4) DELIMITED BY SPACE
+               "^A0,21^FD" DELIMITED BY SIZE INTO DRE-SATZ.
            MOVE ET-ZU-C TO DRE-SATZ(18:).
            IF DRE-SATZ = SPACE PERFORM DRUCK
            else PERFORM FS-ZEI.
       *-----------------------------------------------> abgepackt am: <-
-           MOVE "^LH30,490" TO DRE-SATZ.
+           STRING "^LH" KO-ETL-LH(5) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK.
-           MOVE "^F020,199^A0,21^FDabgep. am:" TO DRE-SATZ.
+           STRING "^F" KO-ETL-F(5) DELIMITED BY SPACE
+               "^A0,21^FDabgep. am:" DELIMITED BY SIZE INTO DRE-SATZ.
            MOVE WS-DATUM TO WC-DATUM.
            CALL "CAUP" USING "04DATDREH" WH-CREG.
            MOVE VDU-DATUM(1:6) TO DRE-SATZ(30:).
@@ -36,9 +47,12 @@
            MOVE VDU-DATUM(7:2) TO DRE-SATZ(38:).
            PERFORM FS-ZEI.
       *------------------------------------> mindestends haltbar bis: <-
-           MOVE "^LH30,510" TO DRE-SATZ.
+           STRING "^LH" KO-ETL-LH(6) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK.
-           MOVE "^F020,199^A0,21^FDmindestens haltbar bis:" TO DRE-SATZ.
+           STRING "^F" KO-ETL-F(6) DELIMITED BY SPACE
+               "^A0,21^FDmindestens haltbar bis:" DELIMITED BY SIZE
+               INTO DRE-SATZ.
            COMPUTE WA-DAT = FUNCTION INTEGER-OF-DATE(WS-DATUM).
            ADD ET-MHD TO WA-DAT.
            COMPUTE WV-DATUM = FUNCTION DATE-OF-INTEGER(WA-DAT).
@@ -49,11 +63,15 @@
            MOVE VDU-DATUM(7:2) TO DRE-SATZ(51:).
            PERFORM FS-ZEI.
       *----------------------------------------------> EAN-Strichcode <-
-           MOVE "^LH50,555" TO DRE-SATZ.
+           STRING "^LH" KO-ETL-LH(7) DELIMITED BY SPACE
+               INTO DRE-SATZ.
            PERFORM DRUCK.
-           MOVE "^F025,450^BY3" TO DRE-SATZ.                *> Ean-Code
+           STRING "^F" KO-ETL-F(7) DELIMITED BY SPACE
+               "^BY" KO-ETL-BARBY DELIMITED BY SIZE
+               INTO DRE-SATZ.                             *> Ean-Code
            PERFORM DRUCK.
-           MOVE "^BEN,65,Y,N" TO DRE-SATZ.
+           STRING "^BEN," KO-ETL-BARH DELIMITED BY SPACE
+               ",Y,N" DELIMITED BY SIZE INTO DRE-SATZ.
            PERFORM DRUCK.
            MOVE "^FD9005793000030^FS" TO DRE-SATZ.
            MOVE ET-EAN TO DRE-SATZ(4:13).
@@ -71,3 +89,25 @@
            MOVE "^XA^MCY^XZ" TO DRE-SATZ.
            PERFORM DRUCK.
        Z.  EXIT.
+      ***************** Etiketten-Druckpositionen aus KONSTANT laden (41) *
+       ETL-POS-LADEN SECTION.
+       A.  MOVE 41 TO WH-KEY.
+           READ KONSTANT IGNORE LOCK INVALID
+               MOVE "30,330  " TO KO-ETL-LH(1)
+               MOVE "025,10  " TO KO-ETL-F(1)
+               MOVE "30,400  " TO KO-ETL-LH(2)
+               MOVE "020,10  " TO KO-ETL-F(2)
+               MOVE "30,420  " TO KO-ETL-LH(3)
+               MOVE "020,50  " TO KO-ETL-F(3)
+               MOVE "30,440  " TO KO-ETL-LH(4)
+               MOVE "020,50  " TO KO-ETL-F(4)
+               MOVE "30,490  " TO KO-ETL-LH(5)
+               MOVE "020,199 " TO KO-ETL-F(5)
+               MOVE "30,510  " TO KO-ETL-LH(6)
+               MOVE "020,199 " TO KO-ETL-F(6)
+               MOVE "50,555  " TO KO-ETL-LH(7)
+               MOVE "025,450 " TO KO-ETL-F(7)
+               MOVE "3"        TO KO-ETL-BARBY
+               MOVE "65 "      TO KO-ETL-BARH
+           END-READ.
+       Z.  EXIT.
