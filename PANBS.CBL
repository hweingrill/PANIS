@@ -107,6 +107,7 @@
            03  WD-MGC                  PIC ZZ9,99-.
            03  WD-MG                   PIC X(7).
            03  WD-POS                  PIC ZZ9.
+           03  WD-REST                 PIC ZZZZ9-.
            03  WH-MEH                  PIC 99         COMP.
            03  WF-END                  PIC X(5)     VALUE "ENDE".
       *---------------------------------> -GRP, -RAB, -MEH, -NK, -TB <-
@@ -118,10 +119,15 @@
                05 WF-TB                PIC 99         COMP.
            03  WK-ART                  PIC 9.
            03  WH-LFAKEY               PIC X(16).
+           03  WH-FTAGE                PIC 9(8)    COMP.
            03  WD-X                    PIC X.
            03  VDU-POS.
                05 VL                   PIC X   COMP-X.
                05 VP                   PIC X   COMP-X.
+      *-------------------------------> Sortimentsbeschraenkung PANBS <-
+           03  WH-AI                   PIC 99      COMP.
+           03  WH-ERL                  PIC 9       COMP.
+               88  WH-ERLAUBT          VALUE 1.
        COPY PANEXT.CPY.
        DECLARATIVES.
        DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON FAKTDAT.
@@ -197,6 +203,14 @@
            IF NOT RET GO A.
            IF WZ-DATUM = 0 GO A.
            MOVE WX-DATUM TO WM-DATUM.
+      *-------------------------> Sonn-/Feiertage automat. uebergehen <-
+       B.  MOVE WM-DATUM TO WZ-DATUM.
+           CALL "CAUP" USING "03DATPRF" WH-CREG.
+           CALL "CA-DIVER" USING "20" WH-CREG.
+           IF WH-HILF NOT = 0
+               COMPUTE WH-FTAGE = FUNCTION INTEGER-OF-DATE(WM-DATUM) + 1
+               COMPUTE WM-DATUM = FUNCTION DATE-OF-INTEGER(WH-FTAGE)
+               GO B.
        Z.  EXIT.
       ******************************************************************
        BESETZT SECTION.
@@ -309,6 +323,13 @@
                GO L.
            IF WK = 0 PERFORM LFKOPF
                MOVE LF-NUM TO WV-LFNUM.
+      *---------------------> nur erlaubtes Sortiment des Kunden zeigen <-
+           IF DE-SORTEIN
+               MOVE 0 TO WH-ERL
+               PERFORM VARYING WH-AI FROM 1 BY 1 UNTIL WH-AI > 20
+                   IF LF-ARNUM = DE-ARTLISTE(WH-AI) MOVE 1 TO WH-ERL
+               END-PERFORM
+               IF NOT WH-ERLAUBT GO D.
            ADD 2 TO VDU-L.
            MOVE LF-ARNUM TO WV-ARNUM.
            MOVE LF-ARNUM TO WD-POS.
@@ -404,6 +425,10 @@
                WHEN 95 also EINF ADD +4 TO LF-STAT
                WHEN 94 also EINF ADD +4 TO LF-STAT
                WHEN OTHER GO Z.
+      *--------------------------> Rueckstand = volle Menge bei "nlf" <-
+           IF LF-STAT = 96 OR LF-STAT = 97
+               MOVE LF-MENGE(1) TO LF-MENGE(2)
+           ELSE MOVE 0 TO LF-MENGE(2).
            REWRITE LF-SATZ.
            PERFORM DIS-MEH.
        Z.  EXIT.
@@ -416,6 +441,9 @@
                            AT VDU-LP
                WHEN 97
                WHEN 96 DISPLAY "nlf" with highlight BLINK AT VDU-LP
+                   ADD 4 TO VDU-LP
+                   MOVE LF-MENGE(2) TO WD-REST
+                   DISPLAY WD-REST with highlight BLINK AT VDU-LP
                WHEN 95
                WHEN 94 DISPLAY "STO" with highlight BLINK AT VDU-LP
                WHEN OTHER DISPLAY WT-MEH(WH-MEH) with highlight
