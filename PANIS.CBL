@@ -67,6 +67,14 @@
            SELECT PROTOK     ASSIGN TO DISK "PANEPROT.DAT"
                              ORGANIZATION LINE SEQUENTIAL
                              FILE STATUS IS WF-STATUS.
+      *-----------------------------------------> Ablauf-Checkpoints <--
+           SELECT LAUFPROT   ASSIGN TO DISK "PANLAUF.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
+      *----------------------------------> Tagesabgl. Summe/Buchg. <-
+           SELECT ABGLEICH   ASSIGN TO DISK "PANABGL.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
            SELECT DRUCKER    ASSIGN TO PRINTER WH-DRUNAM
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -87,6 +95,25 @@
       *****************************************************************
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ                    PIC X(134).
+      *-------------------------------------------> Ablauf-Checkpoints <
+       FD  LAUFPROT.
+       01  PK-SATZ.
+           03  PK-DATUM                PIC 9(6).
+           03  PK-ZEIT                 PIC 9(6).
+           03  PK-PG                   PIC 99.
+           03  PK-STAT                 PIC X(1).
+               88  PK-GESTARTET        VALUE "S".
+               88  PK-BEENDET          VALUE "E".
+      *----------------------------------> Tagesabgl. Summe/Buchg. <-
+       FD  ABGLEICH.
+       01  AG-SATZ.
+           03  AG-DATUM                PIC 9(6).
+           03  AG-ZEIT                 PIC 9(6).
+           03  AG-SUANZ                PIC 9(6).
+           03  AG-SUMENGE              PIC S9(9).
+           03  AG-BUANZ                PIC 9(6).
+           03  AG-BUBET                PIC S9(9)V99.
+           03  AG-HINWEIS              PIC X(45).
       ******************************************************************
        WORKING-STORAGE SECTION.
        COPY "WHCREG.CPY".
@@ -135,6 +162,13 @@
                   07 WP-KTONR          PIC 9(6)       COMP.
                   07 WP-NUM            PIC 9(6)       COMP.
                05 WP-ARNUM             PIC 9(4)       COMP.
+      *-----------------------------------> Checkpoint / Restart-Logik <-
+           03  WP-RESUME               PIC X(1)       VALUE "N".
+               88  WP-RESUMEJA         VALUE "J".
+           03  WP-RESUME-PG            PIC 99         VALUE 0.
+           03  WP-CKPG                 PIC 99         VALUE 0.
+           03  WP-EOF-PROTOK           PIC X(1)       VALUE "N".
+               88  WP-PROTOK-ENDE      VALUE "J".
        PROCEDURE DIVISION.
       *****************************************************************
        STEUER SECTION.
@@ -161,26 +195,37 @@
            OPEN I-O DEBITOR.
            OPEN I-O DAUER.
            OPEN I-O KONSTANT.
-       B.  CALL "PANVORL" USING "99VORLAUF" WH-CREG.
-           CANCEL "PANVORL".
+           PERFORM PROTOK-PRUEF.
+       B.  IF WP-RESUMEJA
+               DISPLAY "Wiederaufnahme unterbrochener Lauf - Teil "
+                        WP-RESUME-PG
+               MOVE WP-RESUME-PG TO WH-PG
+               MOVE "N" TO WP-RESUME
+           ELSE
+               CALL "PANVORL" USING "99VORLAUF" WH-CREG
+               CANCEL "PANVORL"
+           END-IF.
            IF KIST CALL "PANBSKOM" USING "10BSKOM" WH-CREG
                    CANCEL "PANBSKOM" GO C.
-           IF WH-PG = 8 CALL "PANARCH" USING "10ARCHIV" WH-CREG
-                        CANCEL "PANARCH" GO C.
+           IF WH-PG = 8 MOVE WH-PG TO WP-CKPG PERFORM PROTOK-START
+                        CALL "PANARCH" USING "10ARCHIV" WH-CREG
+                        CANCEL "PANARCH" PERFORM PROTOK-ENDE GO C.
            IF WH-PG = 4 CALL "CADRUCK" USING "40DRUCK" WH-CREG
                         CANCEL "CADRUCK" GO C.
            IF WH-PG = 99 CALL "PANDEBAN" USING "99SERIE" WH-CREG
                CANCEL "PANDEBAN" GO C.
            IF WH-PG = 1 GO G.
-           IF WH-PG = 2 CALL "PANRECH" USING "10FAKT" WH-CREG
+           IF WH-PG = 2 MOVE WH-PG TO WP-CKPG PERFORM PROTOK-START
+                CALL "PANRECH" USING "10FAKT" WH-CREG
                 CANCEL "PANRECH"
                 IF WH-PG not = 7 and WH-PG not = 8
                      CALL "PANARCH" USING "11REARC" WH-CREG
-                     CANCEL "PANARCH" GO C
+                     CANCEL "PANARCH" PERFORM PROTOK-ENDE GO C
                 else CALL "PANVORL" USING "88TAGSUM" WH-CREG
-                     CANCEL "PANVORL" GO C.
-           IF WH-PG = 5 CALL "PANRAST" USING "10RAST" WH-CREG
-                        CANCEL "PANRAST" GO C.
+                     CANCEL "PANVORL" PERFORM PROTOK-ENDE GO C.
+           IF WH-PG = 5 MOVE WH-PG TO WP-CKPG PERFORM PROTOK-START
+                        CALL "PANRAST" USING "10RAST" WH-CREG
+                        CANCEL "PANRAST" PERFORM PROTOK-ENDE GO C.
            IF WH-PG = 3 CALL "PANDAU" USING "10ANLPR" WH-CREG
                         CANCEL "PANDAU" GO C.
            IF WH-PG = 6 CALL "PANSTAM" USING "01STAM" WH-CREG
@@ -189,12 +234,17 @@
                         CANCEL "PANLIST" GO C.
            IF WH-PG = 10 CALL "PANLIEF" USING "20FAHR" WH-CREG
                 CANCEL "PANLIEF"
-                IF NOT ESC CALL "PANRECH" USING "30LFRECH" WH-CREG
+                IF NOT ESC MOVE WH-PG TO WP-CKPG PERFORM PROTOK-START
+                           CALL "PANRECH" USING "30LFRECH" WH-CREG
                            CANCEL "PANRECH"
                            CALL "PANARCH" USING "11REARC" WH-CREG
-                           CANCEL "PANARCH"
+                           CANCEL "PANARCH" PERFORM PROTOK-ENDE
                 end-if GO C.
            IF WH-PG = 19 CALL "PANLOE" USING "19LOE" WH-CREG GO C.
+           IF WH-PG = 20 MOVE WH-PG TO WP-CKPG PERFORM PROTOK-START
+                        PERFORM TAGABGL PERFORM PROTOK-ENDE GO C.
+           IF WH-PG = 21 CALL "PANSTVGL" USING "10STVGL" WH-CREG
+                         CANCEL "PANSTVGL" GO C.
        C.  MOVE 9 TO WH-PG GO B.
       *---------------------> Verzweigung aus Lieferscheinbearbeitung <-
        G.  CALL "PANLIEF" USING "30LFWAHL" WH-CREG.
@@ -208,10 +258,12 @@
            IF WH-PG = 0 GO C.
            IF WH-PG = 10 CALL "PANLAG" USING "10LAGER" WH-CREG
                CANCEL "PANLAG" GO G.
+           MOVE 1 TO WP-CKPG PERFORM PROTOK-START.
            CALL "PANTUED" USING "30UEBFAK" WH-CREG.
            CANCEL "PANTUED".
            CALL "PANARCH" USING "11REARC" WH-CREG.
            CANCEL "PANARCH".
+           PERFORM PROTOK-ENDE.
            IF WH-PG = 4; IF WY = 10
                CALL "PANLFDRU" USING "01LFDRU" WH-CREG
                CANCEL "PANLFDRU" GO G.
@@ -220,3 +272,100 @@
                    CANCEL "PANLFDRU" GO G.
            GO C.
        Z.  EXIT.
+      *-------------------------------------------> Ablaufprotokoll <--*
+      *  Schreibt vor/nach jedem Modulaufruf einen Checkpoint-Satz nach
+      *  PANLAUF.DAT, damit ein unterbrochener Lauf (Stromausfall,
+      *  Programmabbruch) beim naechsten Start an der zuletzt nicht
+      *  beendeten Stelle fortgesetzt werden kann, statt neu zu
+      *  beginnen.
+       PROTOK-PRUEF.
+           MOVE "N" TO WP-EOF-PROTOK.
+           MOVE "N" TO WP-RESUME.
+           OPEN INPUT LAUFPROT.
+           IF WF-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM PROTOK-LESEN UNTIL WP-PROTOK-ENDE
+               CLOSE LAUFPROT
+           END-IF.
+           OPEN EXTEND LAUFPROT.
+       PROTOK-PRUEF-EXIT.
+           EXIT.
+       PROTOK-LESEN.
+           READ LAUFPROT
+               AT END     SET WP-PROTOK-ENDE TO TRUE
+               NOT AT END
+                   IF PK-GESTARTET
+                       MOVE PK-PG TO WP-RESUME-PG
+                       SET WP-RESUMEJA TO TRUE
+                   ELSE
+                       MOVE "N" TO WP-RESUME
+                   END-IF
+           END-READ.
+       PROTOK-LESEN-EXIT.
+           EXIT.
+       PROTOK-START.
+           ACCEPT PK-DATUM FROM DATE.
+           ACCEPT PK-ZEIT  FROM TIME.
+           MOVE WP-CKPG TO PK-PG.
+           SET PK-GESTARTET TO TRUE.
+           WRITE PK-SATZ.
+       PROTOK-START-EXIT.
+           EXIT.
+       PROTOK-ENDE.
+           ACCEPT PK-DATUM FROM DATE.
+           ACCEPT PK-ZEIT  FROM TIME.
+           MOVE WP-CKPG TO PK-PG.
+           SET PK-BEENDET TO TRUE.
+           WRITE PK-SATZ.
+       PROTOK-ENDE-EXIT.
+           EXIT.
+      *-------------------------------------------> Tagesabgleich <----*
+      *  Vergleicht die Touren-/Backzettelsummen aus SUMMEN (PANESUMM.
+      *  DAT) mit den tatsaechlich in BUCHUNG (FIBUEBER.DAT) angekomm-
+      *  enen Buchungssaetzen und schreibt das Ergebnis nach PANABGL.
+      *  DAT, damit eine Buchung, die stillschweigend nicht geschrieben
+      *  wurde, nicht erst beim Monatsabschluss auffaellt.
+       TAGABGL.
+           MOVE ZERO TO AG-SUANZ AG-SUMENGE AG-BUANZ AG-BUBET.
+           MOVE SPACE TO AG-HINWEIS.
+           OPEN INPUT SUMMEN.
+           PERFORM TAGABGL-SUMMEN UNTIL WF-STATUS = "10".
+           CLOSE SUMMEN.
+           OPEN INPUT BUCHUNG.
+           PERFORM TAGABGL-BUCHUNG UNTIL WF-STATUS = "10".
+           CLOSE BUCHUNG.
+           IF AG-SUANZ > 0 AND AG-BUANZ = 0
+               MOVE "Summen vorhanden, keine Buchungen - pruefen !"
+                   TO AG-HINWEIS
+           END-IF.
+           ACCEPT AG-DATUM FROM DATE.
+           ACCEPT AG-ZEIT  FROM TIME.
+           OPEN EXTEND ABGLEICH.
+           WRITE AG-SATZ.
+           CLOSE ABGLEICH.
+       TAGABGL-EXIT.
+           EXIT.
+       TAGABGL-SUMMEN.
+           READ SUMMEN NEXT
+               AT END     MOVE "10" TO WF-STATUS
+               NOT AT END
+                   ADD 1 TO AG-SUANZ
+                   PERFORM TAGABGL-SUMWERT
+                       VARYING WH-P FROM 1 BY 1 UNTIL WH-P > 26
+           END-READ.
+       TAGABGL-SUMMEN-EXIT.
+           EXIT.
+       TAGABGL-SUMWERT.
+           ADD SU-MG(WH-P) TO AG-SUMENGE.
+       TAGABGL-SUMWERT-EXIT.
+           EXIT.
+       TAGABGL-BUCHUNG.
+           READ BUCHUNG NEXT
+               AT END     MOVE "10" TO WF-STATUS
+               NOT AT END
+                   ADD 1 TO AG-BUANZ
+                   ADD BU-BET TO AG-BUBET
+           END-READ.
+       TAGABGL-BUCHUNG-EXIT.
+           EXIT.
