@@ -110,7 +110,7 @@
            OPEN INPUT PRUEFDAT.
            READ PRUEFDAT NEXT AT END GO Z.
            CLOSE PRUEFDAT.
-           IF PRF-SATZ(57:2) = x"0104" GO Q.
+           IF PRF-SATZ(57:2) = x"013E" GO Q.
            CALL "CBL_COPY_FILE" USING "PANDEBIT.DAT " "OLDDEBIT.DAT ".
            IF RETURN-CODE not = 0 STOP RUN.
            CALL "CBL_COPY_FILE" USING "PANDEBIT.IDX " "OLDDEBIT.IDX ".
@@ -126,6 +126,10 @@
            MOVE ODE-SATZ TO DE-SATZ.
            MOVE SPACE TO DE-UID.
            IF WH-SIZE not = 246 MOVE 0 TO DE-FILNR DE-GLN.
+      *---------------------------------> Saisonpause/Sortimentsliste <-
+           MOVE 0 TO DE-SUSPAB DE-SUSPBIS DE-SORTAN.
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > 20
+               MOVE 0 TO DE-ARTLISTE(WI).
            WRITE DE-SATZ INVALID GO K.
            DISPLAY DE-KTONR AT 0543 " " DE-BEZ(1:30).
            GO K.
@@ -147,6 +151,11 @@
        S.  READ ODEBITOR NEXT IGNORE LOCK AT END GO M.
            DISPLAY ODE-KTONR AT 2020.
            MOVE ODE-SATZ TO DE-SATZ.
+           MOVE SPACE TO DE-UID.
+           IF WH-SIZE not = 246 MOVE 0 TO DE-FILNR DE-GLN.
+           MOVE 0 TO DE-SUSPAB DE-SUSPBIS DE-SORTAN.
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > 20
+               MOVE 0 TO DE-ARTLISTE(WI).
            WRITE DE-SATZ INVALID GO S.
            DISPLAY DE-KTONR AT 0543 " " DE-BEZ(1:30).
            GO S.
