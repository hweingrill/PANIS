@@ -0,0 +1,14 @@
+      ****************************** Rezeptbilanz-Fehlerprotokoll ******
+       FD  REZFEHL                     LABEL RECORD STANDARD.
+       01  RF-SATZ.
+           03  RF-DATUM                PIC 9(8).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RF-ROHNUM               PIC 9(4).
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RF-SOLL                 PIC S9(7)V99.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RF-IST                  PIC S9(7)V99.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RF-DIFF                 PIC S9(7)V99.
+           03  FILLER                  PIC X    VALUE SPACE.
+           03  RF-TEXT                 PIC X(20).
