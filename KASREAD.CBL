@@ -35,7 +35,10 @@
            03  KM-ZAHL                 PIC 9(6)       COMP.
            03  KM-EXTEXT               PIC X(30).
       ******************************************************************
-       FD  OLDKER                      LABEL RECORD STANDARD.
+       FD  OLDKER                      LABEL RECORD STANDARD
+                                        RECORD IS VARYING IN SIZE
+                                        FROM 1 TO 1024
+                                        DEPENDING ON WH-REC.
       *                                record is varying in size from
       *                                1 to 1024 depending on wh-rec.
        01  OM-SATZ                     PIC X(1024).
@@ -45,6 +48,8 @@
            03  WL-CA                   PIC 99.
            03  WL-REST                 PIC 9(13).
        01  WH-REC                      PIC 9(5)      COMP-x.
+       01  WK-HEUTE                    PIC 9(6).
+       01  WM-KSEQ                     PIC 999V9     COMP   VALUE ZERO.
        COPY WHCREG.CPY.
        PROCEDURE DIVISION.
       ******************************************************************
@@ -52,10 +57,46 @@
        A.  CALL "CAUP" USING "9901012580000" WH-CREG.
            DISPLAY " Konvertierung " AT 1010.
            OPEN INPUT OLDKER reversed.
+           OPEN I-O KERMODEL.
        C.  READ OLDKER NEXT AT END GO X.
            if om-satz(26:1) = x"01"
-              CALL "CAUP" USING "0024010000" WH-CREG.
+              CALL "CAUP" USING "0024010000" WH-CREG
+              PERFORM KASSEN-BUCHUNG.
            GO C.
        X.  CLOSE KERMODEL.
            CLOSE OLDKER.
        Z.  GOBACK.
+      ***************************************** Buchung in FIBUBER.DAT <-
+      *  KM-ZEIL wird nicht mehr aus dem WORKING-STORAGE-Zaehler WM-KSEQ
+      *  vergeben (der bei jedem Programmstart auf 0 zurueckfiel und ab
+      *  dem zweiten Lauf mit bereits vergebenen Schluesseln kollidierte)
+      *  sondern jeweils aus dem letzten auf FIBUBER.DAT stehenden Satz
+      *  der Gruppe KM-GRP=1 hergeleitet - gleiches Vorgehen wie LB-WRITE
+      *  in PAKOJOUR.CBL.
+       KASSEN-BUCHUNG SECTION.
+       A.  MOVE 1   TO KM-GRP.
+           MOVE 999 TO KM-ZEIL.
+           START KERMODEL KEY < KM-KEY INVALID
+               MOVE 1 TO WM-KSEQ GO E.
+       B.  READ KERMODEL PREVIOUS AT END MOVE 1 TO WM-KSEQ GO E.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           IF KM-GRP NOT = 1 MOVE 1 TO WM-KSEQ
+                        ELSE COMPUTE WM-KSEQ = KM-ZEIL + 1.
+       E.  MOVE 1           TO KM-GRP.
+           MOVE WM-KSEQ      TO KM-ZEIL.
+           MOVE 1           TO KM-ART.
+           MOVE 0           TO KM-BET.
+      *--------> Betrag erst nach Abstimmung des Exportformats mit <-
+      *--------> Vectron belegbar - bis dahin nur Belegtext/Zeit.   <-
+           ACCEPT WK-HEUTE  FROM DATE.
+           COMPUTE KM-DATUM = 20000000 + WK-HEUTE.
+           ACCEPT KM-ZEIT   FROM TIME.
+           MOVE 0           TO KM-KZ KM-POS1 KM-POS2 KM-ZAHL.
+           MOVE SPACE       TO KM-TEXT KM-EXTEXT.
+           MOVE OM-SATZ(1:42) TO KM-TEXT.
+           WRITE KM-SATZ INVALID GO A.
+       Z.  EXIT.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+       Z.  EXIT.
