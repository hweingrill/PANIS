@@ -0,0 +1,110 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PAKOBILR.
+      ******************************************************************
+      *   Rezeptbilanz-Fehlerprotokoll (REZFEHL) als Bericht ausdrucken *
+      ******************************************************************
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     pc.
+       OBJECT-COMPUTER.     pc.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REZFEHL    ASSIGN TO "PAKOBIL.FPR"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
+           SELECT DRUCKER    ASSIGN TO PRINTER
+                             FILE STATUS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PAKOFEHL.CPY.
+      ******************************************************************
+       FD  DRUCKER                     LABEL RECORD STANDARD.
+       01  DRA-SATZ.
+           03  FILLER                  PIC XXXX.
+           03  DRA-STR.
+               05 DRA-DAT              PIC 9(8)/99/99.
+               05 FILLER               PIC X(3).
+               05 DRA-ROH              PIC ZZZ9.
+               05 FILLER               PIC X(3).
+               05 DRA-SOLL             PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-IST              PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-DIFF             PIC ZZZ.ZZ9-.
+               05 FILLER               PIC X(3).
+               05 DRA-TEXT             PIC X(20).
+           03  DRA-TITEL REDEFINES DRA-STR
+                                       PIC X(77).
+           03  DRA-ANZ                 PIC ZZZ9.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY WHCREG.CPY.
+       01  WF-REG.
+           03  WM-OPEN                 PIC 9        COMP VALUE ZERO.
+           03  WX-PRNO                 PIC 99       COMP-X.
+           03  WX-PRSTAT               PIC 99       COMP-X.
+           03  WH-ANZ                  PIC 9(4)     COMP VALUE ZERO.
+       COPY "PAKOEXT.CPY".
+       DECLARATIVES.
+       DECL-F SECTION.         USE AFTER ERROR PROCEDURE ON REZFEHL.
+       A.  CALL "CADECL" USING "PAKOBIL.FPR " WH-CREG.
+       DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
+       A.  CALL "CADECL" USING "1DRUCKER    " WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  MOVE WL-CALL TO WH-CALL.
+           MOVE WL-CREG TO WH-CREG.
+           IF WL-CA = 10 PERFORM BIL-BERICHT.
+           MOVE WH-CREG TO WL-CREG.
+       Z.  EXIT PROGRAM.
+      ************************************************* ob Drucker ok *
+       DRU-OK SECTION.
+       A.  MOVE 0 TO WX-PRNO.
+           CALL "PC_TEST_PRINTER" USING WX-PRNO WX-PRSTAT.
+           IF WX-PRSTAT =
+               208 OR 192 OR 144 OR 128 OR 80 OR 64 OR 16 GO Z.
+           DISPLAY "Drucker nicht bereit: Fehler beheben und" AT 2401
+              GO A.
+       Z.  EXIT.
+      ************ Fehlerprotokoll-Saetze einlesen und ausdrucken ******
+       BIL-BERICHT SECTION.
+       A.  MOVE 0 TO WH-ANZ.
+           OPEN INPUT REZFEHL.
+           IF WF-STATUS = "35"
+               DISPLAY "kein Fehlerprotokoll vorhanden" AT 2401
+               GO Z.
+           PERFORM DRU-OK.
+           OPEN OUTPUT DRUCKER.
+           MOVE 1 TO WM-OPEN.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "Rezeptbilanz-Fehlerprotokoll" TO DRA-TITEL.
+           WRITE DRA-SATZ AFTER 0.
+           MOVE SPACE TO DRA-SATZ.
+           WRITE DRA-SATZ AFTER 2.
+       B.  READ REZFEHL AT END GO X.
+           ADD 1 TO WH-ANZ.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE RF-DATUM TO DRA-DAT.
+           MOVE RF-ROHNUM TO DRA-ROH.
+           MOVE RF-SOLL TO DRA-SOLL.
+           MOVE RF-IST TO DRA-IST.
+           MOVE RF-DIFF TO DRA-DIFF.
+           MOVE RF-TEXT TO DRA-TEXT.
+           WRITE DRA-SATZ AFTER 1.
+           GO B.
+       X.  MOVE SPACE TO DRA-SATZ.
+           WRITE DRA-SATZ AFTER 1.
+           MOVE WH-ANZ TO DRA-ANZ.
+           MOVE "Eintraege insgesamt:" TO DRA-TITEL.
+           WRITE DRA-SATZ AFTER 1.
+           MOVE 0 TO WM-OPEN.
+           CLOSE DRUCKER.
+           CLOSE REZFEHL.
+       Z.  EXIT.
