@@ -19,10 +19,20 @@
                              ALTERNATE RECORD KEY LG-AKEY DUPLICATES
                              ALTERNATE RECORD KEY LG-BKEY DUPLICATES
                              FILE STATUS IS WF-STATUS.
+      *------------------------------> Sicherung geloeschter Saetze <-
+           SELECT ARTBACK    ASSIGN TO DISK "PANARTBK.DAT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY "PANARTIK.CPY".
        COPY "PARARTIK.CPY".
+      ******************************************************************
+       FD  ARTBACK.
+       01  AB-SATZ.
+           03  AB-DATUM                PIC 9(6).
+           03  AB-ZEIT                 PIC 9(6).
+           03  AB-ARTIKEL              PIC X(80).
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -38,6 +48,8 @@
            03  WL-KO                   PIC 99.
            03  WL-MA                   PIC 9.
            03  WL-ATTR                 PIC XX.
+           03  WL-LOESCH               PIC X(1)       VALUE "N".
+               88  WL-LOESCHJA         VALUE "J".
        COPY "WHCREG.CPY".
        01  WH-REG.
            03  WH-MG.
@@ -56,9 +68,16 @@
        A.  OPEN I-O ARTIKEL.
            OPEN I-O LAGARTIK.
            IF WF-STATUS NOT = "05" GO X.
+           DISPLAY "Artikel werden uebernommen und geloescht -" AT 2001.
+           DISPLAY "fortsetzen (J/N) ?" AT 2101.
+           ACCEPT WL-LOESCH AT 2140.
+           IF NOT WL-LOESCHJA
+               DISPLAY "Abgebrochen - keine Aenderung." AT 2201
+               GO X.
+           OPEN EXTEND ARTBACK.
            MOVE 999 TO AR-NUM.
-           START ARTIKEL KEY NOT < AR-KEY INVALID GO X.
-       C.  READ ARTIKEL NEXT AT END GO X.
+           START ARTIKEL KEY NOT < AR-KEY INVALID GO B.
+       C.  READ ARTIKEL NEXT AT END GO B.
            IF ZUGRIF GO C.
            DISPLAY AR-NUM AT 2020 " " AR-BEZ.
            MOVE AR-SATZ TO LG-SATZ.
@@ -78,7 +97,12 @@
            MOVE LG-LAGER TO LG-LAGER.
            MOVE "KONDLAGER " TO LG-LAGER.
            WRITE LG-SATZ INVALID GO C.
+           ACCEPT AB-DATUM FROM DATE.
+           ACCEPT AB-ZEIT FROM TIME.
+           MOVE AR-SATZ TO AB-ARTIKEL.
+           WRITE AB-SATZ.
            DELETE ARTIKEL INVALID NEXT SENTENCE.
            GO C.
+       B.  CLOSE ARTBACK.
        X.  CLOSE ARTIKEL LAGARTIK.
        Z.  STOP RUN.
